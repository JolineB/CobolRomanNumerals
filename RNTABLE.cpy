@@ -0,0 +1,22 @@
+01  RN-TABLE-DATA.
+    02 FILLER PIC X(6) VALUE '1000M '.
+    02 FILLER PIC X(6) VALUE '0900CM'.
+    02 FILLER PIC X(6) VALUE '0500D '.
+    02 FILLER PIC X(6) VALUE '0400CD'.
+    02 FILLER PIC X(6) VALUE '0100C '.
+    02 FILLER PIC X(6) VALUE '0090XC'.
+    02 FILLER PIC X(6) VALUE '0050L '.
+    02 FILLER PIC X(6) VALUE '0040XL'.
+    02 FILLER PIC X(6) VALUE '0010X '.
+    02 FILLER PIC X(6) VALUE '0009IX'.
+    02 FILLER PIC X(6) VALUE '0005V '.
+    02 FILLER PIC X(6) VALUE '0004IV'.
+    02 FILLER PIC X(6) VALUE '0001I '.
+01  RN-TABLE REDEFINES RN-TABLE-DATA.
+    02 RN-ENTRY OCCURS 13 TIMES.
+       03 RN-VALUE PIC 9(4).
+       03 RN-CHARS PIC X(2).
+01  RN-REPEAT-DATA PIC X(13) VALUE 'YNNNYNNNYNNNY'.
+01  RN-REPEAT REDEFINES RN-REPEAT-DATA.
+    02 RN-REPEATABLE PIC X OCCURS 13 TIMES.
+       88 RN-IS-REPEATABLE VALUE 'Y'.
