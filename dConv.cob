@@ -0,0 +1,85 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DCONV.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+77  T      PICTURE S99.
+77  P      PICTURE S99.
+77  REMAIN PICTURE S9(8).
+77  THOUS  PICTURE S9(4).
+77  REMDR  PICTURE S9(4).
+01  RN-TABLE-DATA.
+    02 FILLER PICTURE X(6) VALUE '1000M '.
+    02 FILLER PICTURE X(6) VALUE '0900CM'.
+    02 FILLER PICTURE X(6) VALUE '0500D '.
+    02 FILLER PICTURE X(6) VALUE '0400CD'.
+    02 FILLER PICTURE X(6) VALUE '0100C '.
+    02 FILLER PICTURE X(6) VALUE '0090XC'.
+    02 FILLER PICTURE X(6) VALUE '0050L '.
+    02 FILLER PICTURE X(6) VALUE '0040XL'.
+    02 FILLER PICTURE X(6) VALUE '0010X '.
+    02 FILLER PICTURE X(6) VALUE '0009IX'.
+    02 FILLER PICTURE X(6) VALUE '0005V '.
+    02 FILLER PICTURE X(6) VALUE '0004IV'.
+    02 FILLER PICTURE X(6) VALUE '0001I '.
+01  RN-TABLE REDEFINES RN-TABLE-DATA.
+    02 RN-ENTRY OCCURS 13 TIMES.
+       03 RN-VALUE PICTURE 9(4).
+       03 RN-CHARS PICTURE X(2).
+
+LINKAGE SECTION.
+77  M    PICTURE S99.
+77  ERR  PICTURE S9 COMP-3.
+77  SUM1 PICTURE S9(8).
+01  ARRAY-AREA.
+    02 S PICTURE X(1) OCCURS 80 TIMES.
+
+PROCEDURE DIVISION USING ARRAY-AREA, M, ERR, SUM1.
+    MOVE SPACES TO ARRAY-AREA.
+    MOVE 1 TO P.
+    IF SUM1 IS LESS THAN 1 OR SUM1 IS GREATER THAN 3999999
+        MOVE 2 TO ERR
+        GO TO DCONV-EXIT
+    END-IF.
+    IF SUM1 IS GREATER THAN 3999
+        COMPUTE THOUS = SUM1 / 1000
+        COMPUTE REMDR = SUM1 - THOUS * 1000
+        MOVE '[' TO S(P)
+        ADD 1 TO P
+        MOVE THOUS TO REMAIN
+        PERFORM EMIT-DIGITS THRU EMIT-DIGITS-EXIT VARYING T FROM 1 BY 1
+            UNTIL T IS GREATER THAN 13
+        MOVE ']' TO S(P)
+        ADD 1 TO P
+        IF REMDR IS GREATER THAN 0
+            MOVE REMDR TO REMAIN
+            PERFORM EMIT-DIGITS THRU EMIT-DIGITS-EXIT VARYING T FROM 1 BY 1
+                UNTIL T IS GREATER THAN 13
+        END-IF
+    ELSE
+        MOVE SUM1 TO REMAIN
+        PERFORM EMIT-DIGITS THRU EMIT-DIGITS-EXIT VARYING T FROM 1 BY 1
+            UNTIL T IS GREATER THAN 13
+    END-IF.
+    COMPUTE M = P - 1.
+    MOVE 1 TO ERR.
+    GO TO DCONV-EXIT.
+EMIT-DIGITS.
+    IF REMAIN IS LESS THAN RN-VALUE(T)
+        GO TO EMIT-DIGITS-EXIT
+    END-IF.
+    MOVE RN-CHARS(T)(1:1) TO S(P).
+    ADD 1 TO P.
+    IF RN-CHARS(T)(2:1) NOT = SPACE
+        MOVE RN-CHARS(T)(2:1) TO S(P)
+        ADD 1 TO P
+    END-IF.
+    SUBTRACT RN-VALUE(T) FROM REMAIN.
+    GO TO EMIT-DIGITS.
+EMIT-DIGITS-EXIT.
+    EXIT.
+DCONV-EXIT.
+    GOBACK.
