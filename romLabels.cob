@@ -0,0 +1,125 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ROMLABELS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONTROL-FILE ASSIGN TO "ROMLCTL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CTL-STATUS.
+    SELECT STANDARD-OUTPUT ASSIGN TO "ROMLOUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CONTROL-FILE.
+    01 CTL-RECORD.
+       02 CTL-START PICTURE 9(7).
+       02 FILLER    PICTURE X VALUE SPACE.
+       02 CTL-COUNT PICTURE 9(5).
+FD STANDARD-OUTPUT.
+    01 STDOUT-RECORD PICTURE X(80).
+
+WORKING-STORAGE SECTION.
+77  M        PICTURE S99.
+77  ERR      PICTURE S9 COMP-3.
+77  CUR-VALUE    PICTURE S9(8).
+77  LABEL-COUNT  PICTURE S9(5).
+77  LABEL-NUM    PICTURE S9(8).
+77  CNT-OK   PICTURE S9(5) VALUE ZERO.
+77  CNT-ERR  PICTURE S9(5) VALUE ZERO.
+77  HAD-RANGE PICTURE X VALUE 'N'.
+77  CTL-STATUS PICTURE X(02).
+77  CTL-OPEN   PICTURE X VALUE 'N'.
+01  ARRAY-AREA.
+    02 S PICTURE X(1) OCCURS 80 TIMES.
+01  TITLE-LINE.
+    02 FILLER PICTURE X(11) VALUE SPACES.
+    02 FILLER PICTURE X(28) VALUE 'ROMAN NUMERAL EXHIBIT LABELS'.
+01  UNDERLINE-1.
+    02 FILLER PICTURE X(45) VALUE
+       ' --------------------------------------------'.
+01  COL-HEADS.
+    02 FILLER PICTURE X(9) VALUE SPACES.
+    02 FILLER PICTURE X(9) VALUE 'LABEL NO.'.
+    02 FILLER PICTURE X(6) VALUE SPACES.
+    02 FILLER PICTURE X(12) VALUE 'ROMAN NUMBER'.
+01  UNDERLINE-2.
+    02 FILLER PICTURE X(45) VALUE
+       ' ---------              ------------        '.
+01  PRINT-LINE.
+    02 FILLER       PICTURE X VALUE SPACE.
+    02 OUT-LABEL-NO  PICTURE Z(7)9.
+    02 FILLER       PICTURE X(6) VALUE SPACES.
+    02 OUT-R         PICTURE X(30).
+01  TRAILER-1.
+    02 FILLER PICTURE X(45) VALUE
+       ' --------------------------------------------'.
+01  TRAILER-2.
+    02 FILLER PICTURE X VALUE SPACE.
+    02 FILLER PICTURE X(11) VALUE 'PROCESSED: '.
+    02 OUT-PROCESSED PICTURE Z(4)9.
+    02 FILLER PICTURE X(3) VALUE SPACES.
+    02 FILLER PICTURE X(8) VALUE 'ERRORS: '.
+    02 OUT-ERRORS    PICTURE Z(4)9.
+01  NO-CTL-MESS.
+    02 FILLER PICTURE X(40) VALUE
+       ' MISSING OR EMPTY ROMLCTL CONTROL RECORD'.
+
+PROCEDURE DIVISION.
+MAINLINE.
+    OPEN INPUT CONTROL-FILE, OUTPUT STANDARD-OUTPUT.
+    IF CTL-STATUS NOT = "00"
+        GO TO NO-CONTROL-RECORD
+    END-IF.
+    MOVE 'Y' TO CTL-OPEN.
+    READ CONTROL-FILE INTO CTL-RECORD
+        AT END GO TO NO-CONTROL-RECORD
+    END-READ.
+    CLOSE CONTROL-FILE.
+    MOVE 'N' TO CTL-OPEN.
+    MOVE CTL-START TO CUR-VALUE.
+    MOVE CTL-COUNT TO LABEL-COUNT.
+    IF LABEL-COUNT = ZERO
+        GO TO NO-CONTROL-RECORD
+    END-IF.
+    WRITE STDOUT-RECORD FROM TITLE-LINE AFTER ADVANCING 0 LINES.
+    WRITE STDOUT-RECORD FROM UNDERLINE-1 AFTER ADVANCING 1 LINE.
+    WRITE STDOUT-RECORD FROM COL-HEADS AFTER ADVANCING 1 LINE.
+    WRITE STDOUT-RECORD FROM UNDERLINE-2 AFTER ADVANCING 1 LINE.
+    PERFORM GEN-LABEL THRU GEN-LABEL-EXIT VARYING LABEL-NUM FROM 1 BY 1
+        UNTIL LABEL-NUM IS GREATER THAN LABEL-COUNT.
+    MOVE CNT-OK TO OUT-PROCESSED. MOVE CNT-ERR TO OUT-ERRORS.
+    WRITE STDOUT-RECORD FROM TRAILER-1 AFTER ADVANCING 1 LINE.
+    WRITE STDOUT-RECORD FROM TRAILER-2 AFTER ADVANCING 1 LINE.
+    CLOSE STANDARD-OUTPUT.
+    IF HAD-RANGE = 'Y'
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+    STOP RUN.
+NO-CONTROL-RECORD.
+    WRITE STDOUT-RECORD FROM NO-CTL-MESS AFTER ADVANCING 1 LINE.
+    IF CTL-OPEN = 'Y'
+        CLOSE CONTROL-FILE
+        MOVE 'N' TO CTL-OPEN
+    END-IF.
+    CLOSE STANDARD-OUTPUT.
+    MOVE 8 TO RETURN-CODE.
+    STOP RUN.
+GEN-LABEL.
+    CALL "DCONV" USING ARRAY-AREA, M, ERR, CUR-VALUE.
+    IF ERR = 1
+        MOVE ARRAY-AREA TO OUT-R
+        ADD 1 TO CNT-OK
+    ELSE
+        MOVE SPACES TO OUT-R
+        MOVE '** OUT OF RANGE **' TO OUT-R
+        ADD 1 TO CNT-ERR
+        MOVE 'Y' TO HAD-RANGE
+    END-IF.
+    MOVE CUR-VALUE TO OUT-LABEL-NO.
+    WRITE STDOUT-RECORD FROM PRINT-LINE AFTER ADVANCING 1 LINE.
+    ADD 1 TO CUR-VALUE.
+GEN-LABEL-EXIT.
+    EXIT.
