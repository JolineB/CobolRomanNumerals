@@ -0,0 +1,172 @@
+identification division.
+program-id. rConvS.
+environment division.
+input-output section.
+file-control.
+
+data division.
+working-storage section.
+77  T     pic S99.
+77  K     pic S99.
+77  PP    pic S99.
+77  CNT   pic S9.
+77  BOUND pic S99.
+77  CB    pic S99.
+77  BSUM  pic S9(8).
+77  OOR   pic X.
+77  OOR-START pic S99.
+77  BRACKET-USED pic X value 'N'.
+77  LAST-SINGLE-CHAR pic X.
+77  LAST-SINGLE-POS  pic S99.
+COPY "RNTABLE.cpy".
+
+linkage section.
+77  M    pic S99.
+77  ERR  pic S9 comp-3.
+77  SUM1 pic S9(8).
+77  EPOS pic 99.
+77  ECHAR pic X.
+01  ARRAY-AREA.
+    02 S pic X(1) occurs 30 times.
+
+procedure division using ARRAY-AREA, M, ERR, SUM1, EPOS, ECHAR.
+    move 0 to SUM1. move 1 to PP. move 'N' to OOR.
+    move zero to EPOS. move SPACE to ECHAR.
+    move 'N' to BRACKET-USED.
+    move zero to LAST-SINGLE-POS. move SPACE to LAST-SINGLE-CHAR.
+    if M < 1
+        GO TO BAD-NUMERAL
+    end-if.
+    inspect ARRAY-AREA converting
+        'abcdefghijklmnopqrstuvwxyz' to 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+    if S(1) = '['
+        perform FIND-CLOSE-BRACKET thru FIND-CLOSE-BRACKET-EXIT
+        if CB = 0 or CB = 2
+            GO TO BAD-NUMERAL
+        end-if
+        move 2 to PP
+        compute BOUND = CB - 1
+        perform SCAN-TABLE thru SCAN-TABLE-EXIT varying T from 1 by 1
+           until T > 13
+        if PP NOT = CB
+            move 2 to OOR-START
+            perform CHECK-OUT-OF-RANGE thru CHECK-OUT-OF-RANGE-EXIT
+            GO TO BAD-NUMERAL
+        end-if
+        move SUM1 to BSUM
+        compute SUM1 = BSUM * 1000
+        compute PP = CB + 1
+        move 'Y' to BRACKET-USED
+    end-if.
+    move M to BOUND.
+    move zero to LAST-SINGLE-POS. move SPACE to LAST-SINGLE-CHAR.
+    perform SCAN-TABLE thru SCAN-TABLE-EXIT varying T from 1 by 1
+       until T > 13.
+    if PP > M
+        move 1 to ERR
+        GO TO RCONV-EXIT
+    end-if.
+    if BRACKET-USED = 'Y'
+        compute OOR-START = CB + 1
+    else
+        move 1 to OOR-START
+    end-if.
+    perform CHECK-OUT-OF-RANGE thru CHECK-OUT-OF-RANGE-EXIT.
+BAD-NUMERAL.
+    perform SET-ERR-POSITION thru SET-ERR-POSITION-EXIT.
+    if OOR = 'Y'
+        move 3 to ERR
+    else
+        move 2 to ERR
+    end-if.
+    GO TO RCONV-EXIT.
+SET-ERR-POSITION.
+    if M < 1
+        move 0 to EPOS
+        move SPACE to ECHAR
+    else
+        move PP to EPOS
+        move S(PP) to ECHAR
+    end-if.
+SET-ERR-POSITION-EXIT.
+    EXIT.
+CHECK-OUT-OF-RANGE.
+    if S(PP) = 'M'
+        move 'Y' to OOR
+        perform CHECK-OOR-STEP thru CHECK-OOR-STEP-EXIT
+            varying K from OOR-START by 1 until K > PP - 1 or OOR = 'N'
+    end-if.
+CHECK-OUT-OF-RANGE-EXIT.
+    EXIT.
+CHECK-OOR-STEP.
+    if S(K) NOT = 'M'
+        move 'N' to OOR
+    end-if.
+CHECK-OOR-STEP-EXIT.
+    EXIT.
+FIND-CLOSE-BRACKET.
+    move 0 to CB.
+    perform FIND-CB-STEP thru FIND-CB-STEP-EXIT varying K from 2 by 1
+       until K > M or CB NOT = 0.
+FIND-CLOSE-BRACKET-EXIT.
+    EXIT.
+FIND-CB-STEP.
+    if S(K) = ']'
+        move K to CB
+    end-if.
+FIND-CB-STEP-EXIT.
+    EXIT.
+SCAN-TABLE.
+    if RN-IS-REPEATABLE(T)
+        perform MATCH-REPEAT thru MATCH-REPEAT-EXIT
+    else
+        if RN-CHARS(T)(2:1) = SPACE
+            perform MATCH-SINGLE thru MATCH-SINGLE-EXIT
+        else
+            perform MATCH-PAIR thru MATCH-PAIR-EXIT
+        end-if
+    end-if.
+SCAN-TABLE-EXIT.
+    EXIT.
+MATCH-REPEAT.
+    move 0 to CNT.
+MR-LOOP.
+    if PP > BOUND or CNT = 3
+        GO TO MATCH-REPEAT-EXIT
+    end-if.
+    if S(PP) NOT = RN-CHARS(T)(1:1)
+        GO TO MATCH-REPEAT-EXIT
+    end-if.
+    add RN-VALUE(T) to SUM1.
+    add 1 to PP.
+    add 1 to CNT.
+    GO TO MR-LOOP.
+MATCH-REPEAT-EXIT.
+    EXIT.
+MATCH-SINGLE.
+    if PP > BOUND
+        GO TO MATCH-SINGLE-EXIT
+    end-if.
+    if S(PP) = RN-CHARS(T)(1:1)
+        add RN-VALUE(T) to SUM1
+        add 1 to PP
+        move RN-CHARS(T)(1:1) to LAST-SINGLE-CHAR
+        move PP to LAST-SINGLE-POS
+    end-if.
+MATCH-SINGLE-EXIT.
+    EXIT.
+MATCH-PAIR.
+    if PP > BOUND - 1
+        GO TO MATCH-PAIR-EXIT
+    end-if.
+    if PP = LAST-SINGLE-POS and RN-CHARS(T)(2:1) = LAST-SINGLE-CHAR
+        GO TO MATCH-PAIR-EXIT
+    end-if.
+    if S(PP) = RN-CHARS(T)(1:1) and S(PP + 1) = RN-CHARS(T)(2:1)
+        add RN-VALUE(T) to SUM1
+        add 2 to PP
+    end-if.
+MATCH-PAIR-EXIT.
+    EXIT.
+RCONV-EXIT.
+    goback.
