@@ -3,8 +3,17 @@ PROGRAM-ID. ROMANNUMERALS.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT STANDARD-INPUT ASSIGN TO KEYBOARD.
-    SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+    SELECT STANDARD-INPUT ASSIGN TO "ROMIN"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT STANDARD-OUTPUT ASSIGN TO "ROMOUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT AUDIT-LOG ASSIGN TO "ROMLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHECKPOINT-FILE ASSIGN TO "ROMCKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CKPT-STATUS.
+    SELECT CSV-OUTPUT ASSIGN TO "ROMCSV"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
@@ -12,15 +21,20 @@ FD STANDARD-INPUT.
     01 STDIN-RECORD   PICTURE X(80).
 FD STANDARD-OUTPUT.
     01 STDOUT-RECORD  PICTURE X(80).
+FD AUDIT-LOG.
+    01 AUDIT-RECORD   PICTURE X(115).
+FD CHECKPOINT-FILE.
+    01 CKPT-RECORD    PICTURE X(29).
+FD CSV-OUTPUT.
+    01 CSV-RECORD     PICTURE X(41).
 WORKING-STORAGE SECTION.
 77  N    PICTURE S99.
 77  TEMP PICTURE S9(8).
 77  RET  PICTURE S9 comp-3.
+77  EPOS PICTURE 99.
+77  ECHAR PICTURE X.
 01  ARRAY-AREA.
     05 R PICTURE X OCCURS 80 TIMES.
-01  INPUT-AREA.
-    02 IN-R   PICTURE X(1).
-    02 FILLER PICTURE X(79).
 01  TITLE-LINE.
     02 FILLER PICTURE X(11) VALUE SPACES.
     02 FILLER PICTURE X(24) VALUE 'ROMAN NUMBER EQUIVALENTS'.
@@ -32,55 +46,302 @@ WORKING-STORAGE SECTION.
     02 FILLER PICTURE X(12) VALUE 'ROMAN NUMBER'.
     02 FILLER PICTURE X(13) VALUE SPACES.
     02 FILLER PICTURE X(11) VALUE 'DEC. EQUIV.'.
+    02 FILLER PICTURE X(4) VALUE SPACES.
+    02 FILLER PICTURE X(11) VALUE 'HEX. EQUIV.'.
 01  UNDERLINE-2.
     02 FILLER PICTURE X(45) VALUE
        ' ------------------------------   -----------'.
-    02  filler pic X value space.
+    02  filler pic X(4) value spaces.
+    02  filler pic X(11) value '-----------'.
 01  PRINT-LINE.
     02 FILLER PICTURE X VALUE SPACE.
     02 OUT-R  PICTURE X(30).
     02 FILLER PICTURE X(3) VALUE SPACES.
     02 OUT-EQ PICTURE Z(9).
-01  total pic 99 value zero.
-01  len pic 99 value zero.
+    02 FILLER PICTURE X(4) VALUE SPACES.
+    02 OUT-HEX PICTURE X(8).
+01  ERR-LINE.
+    02 FILLER        PICTURE X VALUE SPACE.
+    02 ERR-R         PICTURE X(30).
+    02 FILLER        PICTURE X(3) VALUE SPACES.
+    02 ERR-REASON    PICTURE X(14).
+    02 FILLER        PICTURE X(2) VALUE SPACES.
+    02 FILLER        PICTURE X(13) VALUE 'AT POSITION '.
+    02 ERR-POS-OUT   PICTURE Z9.
+    02 FILLER        PICTURE X(2) VALUE ' ('.
+    02 ERR-CHAR-OUT  PICTURE X.
+    02 FILLER        PICTURE X VALUE ')'.
 01  inputNum pic X(80).
-01  question.
-    02 filler pic X(17) value ' Continue? (Y/N)'.
-    02  filler pic X value space.
+01  WORK-LINE pic X(80).
+77  OUTLEN  pic 99 value zero.
+77  SCANPOS pic 99 value zero.
+77  TOK-START pic 99 value zero.
+77  TOK-POS   pic 99 value zero.
+77  TOK-LEN   pic 99 value zero.
+77  COMMA-FOUND pic X value 'N'.
+77  CNT-OK  pic S9(5) value zero.
+77  CNT-ERR pic S9(5) value zero.
+77  SUM-EQ  pic S9(9) value zero.
+77  AVG-EQ  pic S9(9) value zero.
+77  HAD-ILLEGAL pic X value 'N'.
+77  HAD-RANGE   pic X value 'N'.
+77  HEX-DIGITS  pic X(16) value '0123456789ABCDEF'.
+77  HEX-WORK    pic S9(8) value zero.
+77  HEX-REM     pic S9(8) value zero.
+77  HEX-POS     pic S9 value zero.
+01  TRAILER-1.
+    02 FILLER PICTURE X(45) VALUE
+       ' --------------------------------------------'.
+01  TRAILER-2.
+    02 FILLER PICTURE X VALUE SPACE.
+    02 FILLER PICTURE X(11) VALUE 'PROCESSED: '.
+    02 OUT-PROCESSED PICTURE Z(4)9.
+    02 FILLER PICTURE X(3) VALUE SPACES.
+    02 FILLER PICTURE X(8) VALUE 'ERRORS: '.
+    02 OUT-ERRORS    PICTURE Z(4)9.
+01  TRAILER-3.
+    02 FILLER PICTURE X VALUE SPACE.
+    02 FILLER PICTURE X(5) VALUE 'SUM: '.
+    02 OUT-SUM       PICTURE Z(7)9.
+    02 FILLER PICTURE X(3) VALUE SPACES.
+    02 FILLER PICTURE X(9) VALUE 'AVERAGE: '.
+    02 OUT-AVG       PICTURE Z(7)9.
+77  RUN-DATE PICTURE 9(6).
+77  RUN-TIME PICTURE 9(8).
+01  AUDIT-LINE.
+    02 AL-DATE  PICTURE 9(6).
+    02 FILLER   PICTURE X VALUE SPACE.
+    02 AL-TIME  PICTURE 9(8).
+    02 FILLER   PICTURE X VALUE SPACE.
+    02 AL-INPUT PICTURE X(80).
+    02 FILLER   PICTURE X VALUE SPACE.
+    02 AL-VALUE PICTURE Z(8)9.
+    02 FILLER   PICTURE X VALUE SPACE.
+    02 AL-RET   PICTURE 9.
+    02 FILLER   PICTURE X VALUE SPACE.
+    02 AL-POS   PICTURE Z9.
+    02 FILLER   PICTURE X VALUE SPACE.
+    02 AL-CHAR  PICTURE X.
+77  CKPT-STATUS   PICTURE X(02).
+77  CKPT-INTERVAL PICTURE 9(4) VALUE 25.
+77  CKPT-REM      PICTURE 9(4).
+77  REC-NUM       PICTURE 9(8) VALUE ZERO.
+77  SKIP-COUNT    PICTURE 9(8) VALUE ZERO.
+01  CKPT-LINE.
+    02 CKPT-VALUE       PICTURE 9(08).
+    02 CKPT-CNT-OK      PICTURE 9(05).
+    02 CKPT-CNT-ERR     PICTURE 9(05).
+    02 CKPT-SUM-EQ      PICTURE 9(09).
+    02 CKPT-HAD-ILLEGAL PICTURE X.
+    02 CKPT-HAD-RANGE   PICTURE X.
+01  CSV-LINE.
+    02 CSV-R  PICTURE X(30).
+    02 FILLER PICTURE X VALUE ','.
+    02 CSV-EQ PICTURE Z(9).
 
 PROCEDURE DIVISION.
-    OPEN INPUT STANDARD-INPUT, OUTPUT STANDARD-OUTPUT.
-    WRITE STDOUT-RECORD FROM TITLE-LINE AFTER ADVANCING 0 LINES.
-    WRITE STDOUT-RECORD FROM UNDERLINE-1 AFTER ADVANCING 1 LINE.
-    WRITE STDOUT-RECORD FROM COL-HEADS AFTER ADVANCING 1 LINE.
-    WRITE STDOUT-RECORD FROM UNDERLINE-2 AFTER ADVANCING 1 LINE.
+    PERFORM READ-CHECKPOINT THRU READ-CHECKPOINT-EXIT.
+    OPEN INPUT STANDARD-INPUT.
+    IF SKIP-COUNT IS GREATER THAN ZERO
+        OPEN EXTEND STANDARD-OUTPUT, AUDIT-LOG, CSV-OUTPUT
+    ELSE
+        OPEN OUTPUT STANDARD-OUTPUT, AUDIT-LOG, CSV-OUTPUT
+    END-IF.
+    ACCEPT RUN-DATE FROM DATE.
+    ACCEPT RUN-TIME FROM TIME.
+    IF SKIP-COUNT = ZERO
+        WRITE STDOUT-RECORD FROM TITLE-LINE AFTER ADVANCING 0 LINES
+        WRITE STDOUT-RECORD FROM UNDERLINE-1 AFTER ADVANCING 1 LINE
+        WRITE STDOUT-RECORD FROM COL-HEADS AFTER ADVANCING 1 LINE
+        WRITE STDOUT-RECORD FROM UNDERLINE-2 AFTER ADVANCING 1 LINE
+    END-IF.
 L1. MOVE 1 TO N. MOVE SPACES TO ARRAY-AREA.
-L2. read STANDARD-INPUT into inputNum at end perform B3 end-read.
-    move inputNum to ARRAY-AREA.
-    inspect inputNum tallying total for all characters before initial '\0'.
-    inspect inputNum tallying len for trailing spaces.
-    compute len = total - len.
-    move len to N.
+L2. read STANDARD-INPUT into inputNum at end perform B4 end-read.
+    add 1 to REC-NUM.
+    PERFORM STRIP-SPACES THRU STRIP-SPACES-EXIT.
+    if REC-NUM NOT GREATER THAN SKIP-COUNT
+        GO TO L1
+    end-if.
+    PERFORM SPLIT-TOKENS THRU SPLIT-TOKENS-EXIT.
+    GO TO L1.
 
-B1. CALL "conv" USING ARRAY-AREA, N, RET, TEMP.
-    MOVE 1 TO RET.
-    evaluate RET
-        when 1 perform B2
-        when 0 perform L1
-    end-evaluate.
-B2. MOVE TEMP TO OUT-EQ. MOVE ARRAY-AREA TO OUT-R.
+PROCESS-ONE.
+    CALL "CONVS" USING ARRAY-AREA, N, RET, TEMP, EPOS, ECHAR.
+    MOVE RUN-DATE TO AL-DATE. MOVE RUN-TIME TO AL-TIME.
+    MOVE ARRAY-AREA TO AL-INPUT. MOVE TEMP TO AL-VALUE. MOVE RET TO AL-RET.
+    MOVE EPOS TO AL-POS. MOVE ECHAR TO AL-CHAR.
+    WRITE AUDIT-RECORD FROM AUDIT-LINE AFTER ADVANCING 1 LINE.
+    IF RET = 1
+        PERFORM B2 THRU B2-EXIT
+    ELSE
+        PERFORM B-ERR THRU B-ERR-EXIT
+    END-IF.
+    PERFORM TAKE-CHECKPOINT THRU TAKE-CHECKPOINT-EXIT.
+PROCESS-ONE-EXIT.
+    EXIT.
+B2. MOVE TEMP TO OUT-EQ.
+    PERFORM SET-OUT-R THRU SET-OUT-R-EXIT.
+    PERFORM CONVERT-TO-HEX THRU CONVERT-TO-HEX-EXIT.
     WRITE STDOUT-RECORD FROM PRINT-LINE AFTER ADVANCING 1 LINE.
-    perform L1.
-B3. write STDOUT-RECORD from question after advancing 1 line.
-    read STANDARD-INPUT into INPUT-AREA end-read.
-    if IN-R = 'Y'
-        perform L1
+    MOVE OUT-R TO CSV-R. MOVE OUT-EQ TO CSV-EQ.
+    WRITE CSV-RECORD FROM CSV-LINE.
+    add 1 to CNT-OK.
+    add TEMP to SUM-EQ.
+B2-EXIT.
+    EXIT.
+SET-OUT-R.
+    IF N IS GREATER THAN 30
+        MOVE ARRAY-AREA(1:29) TO OUT-R
+        MOVE '+' TO OUT-R(30:1)
+    ELSE
+        MOVE ARRAY-AREA TO OUT-R
+    END-IF.
+SET-OUT-R-EXIT.
+    EXIT.
+B-ERR.
+    add 1 to CNT-ERR.
+    PERFORM SET-OUT-R THRU SET-OUT-R-EXIT.
+    MOVE OUT-R TO ERR-R.
+    MOVE EPOS TO ERR-POS-OUT.
+    MOVE ECHAR TO ERR-CHAR-OUT.
+    if RET = 2
+        move 'Y' to HAD-ILLEGAL
+        MOVE 'ILLEGAL' TO ERR-REASON
+    else
+        move 'Y' to HAD-RANGE
+        MOVE 'OUT OF RANGE' TO ERR-REASON
+    end-if.
+    WRITE STDOUT-RECORD FROM ERR-LINE AFTER ADVANCING 1 LINE.
+B-ERR-EXIT.
+    EXIT.
+B4. move CNT-OK to OUT-PROCESSED. move CNT-ERR to OUT-ERRORS.
+    move SUM-EQ to OUT-SUM.
+    if CNT-OK > 0
+        compute AVG-EQ = SUM-EQ / CNT-OK
+    end-if.
+    move AVG-EQ to OUT-AVG.
+    WRITE STDOUT-RECORD FROM TRAILER-1 AFTER ADVANCING 1 LINE.
+    WRITE STDOUT-RECORD FROM TRAILER-2 AFTER ADVANCING 1 LINE.
+    WRITE STDOUT-RECORD FROM TRAILER-3 AFTER ADVANCING 1 LINE.
+    CLOSE STANDARD-INPUT, STANDARD-OUTPUT, AUDIT-LOG, CSV-OUTPUT.
+    PERFORM CLEAR-CHECKPOINT THRU CLEAR-CHECKPOINT-EXIT.
+    if HAD-ILLEGAL = 'Y'
+        move 8 to RETURN-CODE
     else
-        if IN-R = 'N'
-            perform B4
+        if HAD-RANGE = 'Y'
+            move 4 to RETURN-CODE
         else
-            perform B3
+            move 0 to RETURN-CODE
         end-if
     end-if.
-B4. CLOSE STANDARD-INPUT, STANDARD-OUTPUT. 
     STOP RUN.
+READ-CHECKPOINT.
+    MOVE ZERO TO SKIP-COUNT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF CKPT-STATUS = "00"
+        READ CHECKPOINT-FILE INTO CKPT-LINE
+            AT END MOVE ZERO TO SKIP-COUNT
+            NOT AT END
+                MOVE CKPT-VALUE TO SKIP-COUNT
+                MOVE CKPT-CNT-OK TO CNT-OK
+                MOVE CKPT-CNT-ERR TO CNT-ERR
+                MOVE CKPT-SUM-EQ TO SUM-EQ
+                MOVE CKPT-HAD-ILLEGAL TO HAD-ILLEGAL
+                MOVE CKPT-HAD-RANGE TO HAD-RANGE
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+READ-CHECKPOINT-EXIT.
+    EXIT.
+TAKE-CHECKPOINT.
+    DIVIDE REC-NUM BY CKPT-INTERVAL GIVING CKPT-VALUE REMAINDER CKPT-REM.
+    IF CKPT-REM = ZERO
+        MOVE REC-NUM TO CKPT-VALUE
+        MOVE CNT-OK TO CKPT-CNT-OK
+        MOVE CNT-ERR TO CKPT-CNT-ERR
+        MOVE SUM-EQ TO CKPT-SUM-EQ
+        MOVE HAD-ILLEGAL TO CKPT-HAD-ILLEGAL
+        MOVE HAD-RANGE TO CKPT-HAD-RANGE
+        OPEN OUTPUT CHECKPOINT-FILE
+        WRITE CKPT-RECORD FROM CKPT-LINE
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+TAKE-CHECKPOINT-EXIT.
+    EXIT.
+CLEAR-CHECKPOINT.
+    MOVE ZERO TO CKPT-VALUE.
+    MOVE ZERO TO CKPT-CNT-OK.
+    MOVE ZERO TO CKPT-CNT-ERR.
+    MOVE ZERO TO CKPT-SUM-EQ.
+    MOVE 'N' TO CKPT-HAD-ILLEGAL.
+    MOVE 'N' TO CKPT-HAD-RANGE.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CKPT-RECORD FROM CKPT-LINE.
+    CLOSE CHECKPOINT-FILE.
+CLEAR-CHECKPOINT-EXIT.
+    EXIT.
+STRIP-SPACES.
+    MOVE ZERO TO OUTLEN.
+    MOVE SPACES TO WORK-LINE.
+    PERFORM STRIP-STEP THRU STRIP-STEP-EXIT VARYING SCANPOS FROM 1 BY 1
+        UNTIL SCANPOS GREATER THAN 80.
+    MOVE WORK-LINE TO inputNum.
+STRIP-SPACES-EXIT.
+    EXIT.
+STRIP-STEP.
+    IF inputNum(SCANPOS:1) NOT = SPACE
+        ADD 1 TO OUTLEN
+        MOVE inputNum(SCANPOS:1) TO WORK-LINE(OUTLEN:1)
+    END-IF.
+STRIP-STEP-EXIT.
+    EXIT.
+SPLIT-TOKENS.
+    MOVE 1 TO TOK-START.
+    IF OUTLEN = ZERO
+        GO TO SPLIT-TOKENS-EXIT
+    END-IF.
+    PERFORM SPLIT-ONE-TOKEN THRU SPLIT-ONE-TOKEN-EXIT
+        UNTIL TOK-START GREATER THAN OUTLEN.
+SPLIT-TOKENS-EXIT.
+    EXIT.
+SPLIT-ONE-TOKEN.
+    PERFORM FIND-COMMA THRU FIND-COMMA-EXIT.
+    IF COMMA-FOUND = 'N'
+        COMPUTE TOK-LEN = OUTLEN - TOK-START + 1
+    END-IF.
+    MOVE SPACES TO ARRAY-AREA.
+    IF TOK-LEN NOT = ZERO
+        MOVE inputNum(TOK-START:TOK-LEN) TO ARRAY-AREA
+    END-IF.
+    MOVE TOK-LEN TO N.
+    PERFORM PROCESS-ONE THRU PROCESS-ONE-EXIT.
+    COMPUTE TOK-START = TOK-START + TOK-LEN + 1.
+SPLIT-ONE-TOKEN-EXIT.
+    EXIT.
+FIND-COMMA.
+    MOVE ZERO TO TOK-LEN.
+    MOVE 'N' TO COMMA-FOUND.
+    PERFORM FIND-COMMA-STEP THRU FIND-COMMA-STEP-EXIT
+        VARYING TOK-POS FROM TOK-START BY 1 UNTIL TOK-POS GREATER THAN OUTLEN
+            OR COMMA-FOUND = 'Y'.
+FIND-COMMA-EXIT.
+    EXIT.
+FIND-COMMA-STEP.
+    IF inputNum(TOK-POS:1) = ','
+        COMPUTE TOK-LEN = TOK-POS - TOK-START
+        MOVE 'Y' TO COMMA-FOUND
+    END-IF.
+FIND-COMMA-STEP-EXIT.
+    EXIT.
+CONVERT-TO-HEX.
+    MOVE TEMP TO HEX-WORK.
+    MOVE '00000000' TO OUT-HEX.
+    PERFORM HEX-DIGIT-STEP THRU HEX-DIGIT-STEP-EXIT
+        VARYING HEX-POS FROM 8 BY -1 UNTIL HEX-POS < 1.
+CONVERT-TO-HEX-EXIT.
+    EXIT.
+HEX-DIGIT-STEP.
+    DIVIDE HEX-WORK BY 16 GIVING HEX-WORK REMAINDER HEX-REM.
+    MOVE HEX-DIGITS(HEX-REM + 1:1) TO OUT-HEX(HEX-POS:1).
+HEX-DIGIT-STEP-EXIT.
+    EXIT.
