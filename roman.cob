@@ -3,8 +3,12 @@ PROGRAM-ID. ROMANNUMERALS.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT STANDARD-INPUT ASSIGN to KEYBOARD.
-    SELECT STANDARD-OUTPUT ASSIGN to DISPLAY.
+    SELECT STANDARD-INPUT ASSIGN to "ROMIN"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT STANDARD-OUTPUT ASSIGN to "ROMOUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT AUDIT-LOG ASSIGN to "ROMLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
@@ -12,6 +16,8 @@ FD STANDARD-INPUT.
     01 STDIN-RECORD   pic X(80).
 FD STANDARD-OUTPUT.
     01 STDOUT-RECORD  pic X(80).
+FD AUDIT-LOG.
+    01 AUDIT-RECORD   pic X(80).
 WORKING-STORAGE SECTION.
 77  N    pic S99.
 77  TEMP pic S9(8).
@@ -40,9 +46,63 @@ WORKING-STORAGE SECTION.
     02 OUT-R  pic X(30).
     02 filler pic X(3) value SPACES.
     02 OUT-EQ pic Z(9).
+01  ERR-LINE.
+    02 FILLER        pic X value SPACE.
+    02 ERR-R         pic X(30).
+    02 FILLER        pic X(3) value SPACES.
+    02 ERR-REASON    pic X(14).
+    02 FILLER        pic X(2) value SPACES.
+    02 FILLER        pic X(13) value 'AT POSITION '.
+    02 ERR-POS-OUT   pic Z9.
+    02 FILLER        pic X(2) value ' ('.
+    02 ERR-CHAR-OUT  pic X.
+    02 FILLER        pic X value ')'.
+77  CNT-OK  pic S9(5) value zero.
+77  CNT-ERR pic S9(5) value zero.
+77  SUM-EQ  pic S9(9) value zero.
+77  AVG-EQ  pic S9(9) value zero.
+77  HAD-ILLEGAL pic X value 'N'.
+77  HAD-RANGE   pic X value 'N'.
+77  EPOS  pic 99.
+77  ECHAR pic X.
+01  TRAILER-1.
+    02 filler pic X(45) value
+       " --------------------------------------------".
+01  TRAILER-2.
+    02 filler pic X value SPACE.
+    02 filler pic X(11) value "PROCESSED: ".
+    02 OUT-PROCESSED pic Z(4)9.
+    02 filler pic X(3) value SPACES.
+    02 filler pic X(8) value "ERRORS: ".
+    02 OUT-ERRORS    pic Z(4)9.
+01  TRAILER-3.
+    02 filler pic X value SPACE.
+    02 filler pic X(5) value "SUM: ".
+    02 OUT-SUM       pic Z(7)9.
+    02 filler pic X(3) value SPACES.
+    02 filler pic X(9) value "AVERAGE: ".
+    02 OUT-AVG       pic Z(7)9.
+77  RUN-DATE pic 9(6).
+77  RUN-TIME pic 9(8).
+01  AUDIT-LINE.
+    02 AL-DATE  pic 9(6).
+    02 filler   pic X value SPACE.
+    02 AL-TIME  pic 9(8).
+    02 filler   pic X value SPACE.
+    02 AL-INPUT pic X(30).
+    02 filler   pic X value SPACE.
+    02 AL-VALUE pic Z(8)9.
+    02 filler   pic X value SPACE.
+    02 AL-RET   pic 9.
+    02 filler   pic X value SPACE.
+    02 AL-POS   pic Z9.
+    02 filler   pic X value SPACE.
+    02 AL-CHAR  pic X.
 
 PROCEDURE DIVISION.
-    open input STANDARD-INPUT, output STANDARD-OUTPUT.
+    open input STANDARD-INPUT, output STANDARD-OUTPUT, output AUDIT-LOG.
+    accept RUN-DATE from DATE.
+    accept RUN-TIME from TIME.
     write stdout-record from TITLE-line after advancing 0 lines.
     write stdout-record from UNDERLINE-1 after advancing 1 line.
     write stdout-record from COL-HEADS after advancing 1 line.
@@ -50,17 +110,56 @@ PROCEDURE DIVISION.
 
 L1. move 1 to N. move SPACES to ARRAY-AREA.
 L2. read STANDARD-INPUT into INPUT-AREA at end perform B3 end-read.
+    if IN-R = SPACE and N = 1
+        GO to L2
+    end-if.
     move IN-R to R(N).
     if IN-R = SPACE then
         perform B1
     end-if.
     add 1 to N. perform L2.
 B1. subtract 1 from N.
-    call "rConv" using ARRAY-AREA, N, RET, TEMP.
-    move 1 to RET.
-    GO to B2, L1 depending on RET.
+    call "rConvS" using ARRAY-AREA, N, RET, TEMP, EPOS, ECHAR.
+    move RUN-DATE to AL-DATE. move RUN-TIME to AL-TIME.
+    move ARRAY-AREA to AL-INPUT. move TEMP to AL-VALUE. move RET to AL-RET.
+    move EPOS to AL-POS. move ECHAR to AL-CHAR.
+    write AUDIT-RECORD from AUDIT-LINE after advancing 1 line.
+    GO to B2, B-ERR, B-ERR depending on RET.
 B2. move TEMP to OUT-EQ. move ARRAY-AREA to OUT-R.
     write stdout-record from PRINT-line after advancing 1 line.
-    perform L1.
-B3. close STANDARD-INPUT, STANDARD-OUTPUT. 
+    add 1 to CNT-OK.
+    add TEMP to SUM-EQ.
+    GO to L1.
+B-ERR.
+    add 1 to CNT-ERR.
+    move ARRAY-AREA to ERR-R.
+    move EPOS to ERR-POS-OUT. move ECHAR to ERR-CHAR-OUT.
+    if RET = 2
+        move 'Y' to HAD-ILLEGAL
+        move 'ILLEGAL' to ERR-REASON
+    else
+        move 'Y' to HAD-RANGE
+        move 'OUT OF RANGE' to ERR-REASON
+    end-if.
+    write stdout-record from ERR-LINE after advancing 1 line.
+    GO to L1.
+B3. move CNT-OK to OUT-PROCESSED. move CNT-ERR to OUT-ERRORS.
+    move SUM-EQ to OUT-SUM.
+    if CNT-OK > 0
+        compute AVG-EQ = SUM-EQ / CNT-OK
+    end-if.
+    move AVG-EQ to OUT-AVG.
+    write stdout-record from TRAILER-1 after advancing 1 line.
+    write stdout-record from TRAILER-2 after advancing 1 line.
+    write stdout-record from TRAILER-3 after advancing 1 line.
+    close STANDARD-INPUT, STANDARD-OUTPUT, AUDIT-LOG.
+    if HAD-ILLEGAL = 'Y'
+        move 8 to RETURN-CODE
+    else
+        if HAD-RANGE = 'Y'
+            move 4 to RETURN-CODE
+        else
+            move 0 to RETURN-CODE
+        end-if
+    end-if.
     stop run.
