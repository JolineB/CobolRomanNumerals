@@ -11,70 +11,188 @@ FD STANDARD-OUTPUT.
     01 STDOUT-RECORD  PICTURE X(80).
 
 WORKING-STORAGE SECTION.
-77  I    PICTURE S99.
-77  PREV PICTURE S9(8).
-77  D    PICTURE S9(4).
+77  T     PICTURE S99.
+77  K     PICTURE S99.
+77  PP    PICTURE S99.
+77  CNT   PICTURE S9.
+77  BOUND PICTURE S99.
+77  CB    PICTURE S99.
+77  BSUM  PICTURE S9(8).
+77  OOR   PICTURE X.
+77  OOR-START PICTURE S99.
+77  BRACKET-USED PICTURE X VALUE 'N'.
+77  LAST-SINGLE-CHAR PICTURE X.
+77  LAST-SINGLE-POS  PICTURE S99.
+77  ERR-POS  PICTURE 99.
+77  ERR-CHAR PICTURE X.
 01 ERROR-MESS.
     02 FILLER PICTURE X(22) VALUE ' ILLEGAL ROMAN NUMERAL'.
+    02 FILLER PICTURE X(13) VALUE ' AT POSITION '.
+    02 EM-POS  PICTURE Z9.
+    02 FILLER PICTURE X(2) VALUE ' ('.
+    02 EM-CHAR PICTURE X.
+    02 FILLER PICTURE X VALUE ')'.
+01 RANGE-MESS.
+    02 FILLER PICTURE X(38) VALUE
+       ' ROMAN NUMERAL OUT OF RANGE (MAX 3999)'.
+    02 FILLER PICTURE X(13) VALUE ' AT POSITION '.
+    02 RM-POS  PICTURE Z9.
+    02 FILLER PICTURE X(2) VALUE ' ('.
+    02 RM-CHAR PICTURE X.
+    02 FILLER PICTURE X VALUE ')'.
+COPY "RNTABLE.cpy".
 
 LINKAGE SECTION.
 77  M    PICTURE S99.
-77  ERR  PICTURE S9 comp-3.
+77  ERR  PICTURE S9 COMP-3.
 77  SUM1 PICTURE S9(8).
 01  ARRAY-AREA.
-    02 S PICTURE X(1) OCCURS 30 TIMES.
+    02 S PICTURE X(1) OCCURS 80 TIMES.
 
 PROCEDURE DIVISION USING ARRAY-AREA, M, ERR, SUM1.
-    MOVE ZERO TO SUM1. MOVE 1001 TO PREV.
-    PERFORM LOOP THRU END-LOOP VARYING I FROM 1 BY 1
-       UNTIL I IS GREATER THAN M.
-    MOVE 1 TO ERR. GO TO B8.
-LOOP.
-    IF S(I) = 'I'
-        MOVE 1 TO D
-        display 'Party rock' 
-        perform 3
-    else
-        if S(I) = 'V'
-            move 5 to D
-            perform 3
-        else
-            if S(I) = 'X'
-                move 10 to D
-                perform 3
-            else
-                if S(I) = 'L'
-                    move 50 to D
-                    perform 3
-                else
-                    if S(I) = 'C'
-                        move 100 to D
-                        perform 3
-                    else
-                        if S(I) = 'D'
-                            move 500 to D
-                            perform 3
-                        else
-                            if S(I) = 'M'
-                                move 1000 to D
-                                perform 3
-                            else
-                                perform B7
-                            end-if
-                        end-if
-                    end-if
-                end-if
-            end-if
-        end-if
-    end-if.
-B6. IF S(I) NOT = 'M' GO TO B7 end-if.
-    MOVE 1000 TO D. perform 3.
-3.  ADD D TO SUM1.
-    IF D IS GREATER THAN PREV
-       COMPUTE SUM1 = SUM1 - 2 * PREV
-       end-if.
-END-LOOP. MOVE D TO PREV.
-B7. OPEN OUTPUT STANDARD-OUTPUT.
-    WRITE STDOUT-RECORD FROM ERROR-MESS AFTER ADVANCING 1 LINE.
-    MOVE 2 TO ERR. CLOSE STANDARD-OUTPUT.
-B8. GOBACK. 
+    MOVE ZERO TO SUM1. MOVE 1 TO PP. MOVE 'N' TO OOR.
+    MOVE 'N' TO BRACKET-USED.
+    MOVE ZERO TO LAST-SINGLE-POS. MOVE SPACE TO LAST-SINGLE-CHAR.
+    IF M IS LESS THAN 1
+        GO TO B7
+    END-IF.
+    INSPECT ARRAY-AREA CONVERTING
+        'abcdefghijklmnopqrstuvwxyz' TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+    IF S(1) = '['
+        PERFORM FIND-CLOSE-BRACKET THRU FIND-CLOSE-BRACKET-EXIT
+        IF CB = 0 OR CB = 2
+            GO TO B7
+        END-IF
+        MOVE 2 TO PP
+        COMPUTE BOUND = CB - 1
+        PERFORM SCAN-TABLE THRU SCAN-TABLE-EXIT VARYING T FROM 1 BY 1
+            UNTIL T IS GREATER THAN 13
+        IF PP NOT = CB
+            MOVE 2 TO OOR-START
+            PERFORM CHECK-OUT-OF-RANGE THRU CHECK-OUT-OF-RANGE-EXIT
+            GO TO B7
+        END-IF
+        MOVE SUM1 TO BSUM
+        COMPUTE SUM1 = BSUM * 1000
+        COMPUTE PP = CB + 1
+        MOVE 'Y' TO BRACKET-USED
+    END-IF.
+    MOVE M TO BOUND.
+    MOVE ZERO TO LAST-SINGLE-POS. MOVE SPACE TO LAST-SINGLE-CHAR.
+    PERFORM SCAN-TABLE THRU SCAN-TABLE-EXIT VARYING T FROM 1 BY 1
+        UNTIL T IS GREATER THAN 13.
+    IF PP IS GREATER THAN M
+        MOVE 1 TO ERR
+        GO TO B8
+    END-IF.
+    IF BRACKET-USED = 'Y'
+        COMPUTE OOR-START = CB + 1
+    ELSE
+        MOVE 1 TO OOR-START
+    END-IF.
+    PERFORM CHECK-OUT-OF-RANGE THRU CHECK-OUT-OF-RANGE-EXIT.
+B7. PERFORM SET-ERR-POSITION THRU SET-ERR-POSITION-EXIT.
+    OPEN OUTPUT STANDARD-OUTPUT.
+    IF OOR = 'Y'
+        MOVE ERR-POS TO RM-POS
+        MOVE ERR-CHAR TO RM-CHAR
+        WRITE STDOUT-RECORD FROM RANGE-MESS AFTER ADVANCING 1 LINE
+        MOVE 3 TO ERR
+    ELSE
+        MOVE ERR-POS TO EM-POS
+        MOVE ERR-CHAR TO EM-CHAR
+        WRITE STDOUT-RECORD FROM ERROR-MESS AFTER ADVANCING 1 LINE
+        MOVE 2 TO ERR
+    END-IF.
+    CLOSE STANDARD-OUTPUT.
+    GO TO B8.
+SET-ERR-POSITION.
+    IF M IS LESS THAN 1
+        MOVE 0 TO ERR-POS
+        MOVE SPACE TO ERR-CHAR
+    ELSE
+        MOVE PP TO ERR-POS
+        MOVE S(PP) TO ERR-CHAR
+    END-IF.
+SET-ERR-POSITION-EXIT.
+    EXIT.
+CHECK-OUT-OF-RANGE.
+    IF S(PP) = 'M'
+        MOVE 'Y' TO OOR
+        PERFORM CHECK-OOR-STEP THRU CHECK-OOR-STEP-EXIT
+            VARYING K FROM OOR-START BY 1 UNTIL K IS GREATER THAN PP - 1
+                OR OOR = 'N'
+    END-IF.
+CHECK-OUT-OF-RANGE-EXIT.
+    EXIT.
+CHECK-OOR-STEP.
+    IF S(K) NOT = 'M'
+        MOVE 'N' TO OOR
+    END-IF.
+CHECK-OOR-STEP-EXIT.
+    EXIT.
+FIND-CLOSE-BRACKET.
+    MOVE 0 TO CB.
+    PERFORM FIND-CB-STEP THRU FIND-CB-STEP-EXIT VARYING K FROM 2 BY 1
+        UNTIL K IS GREATER THAN M OR CB NOT = 0.
+FIND-CLOSE-BRACKET-EXIT.
+    EXIT.
+FIND-CB-STEP.
+    IF S(K) = ']'
+        MOVE K TO CB
+    END-IF.
+FIND-CB-STEP-EXIT.
+    EXIT.
+SCAN-TABLE.
+    IF RN-IS-REPEATABLE(T)
+        PERFORM MATCH-REPEAT THRU MATCH-REPEAT-EXIT
+    ELSE
+        IF RN-CHARS(T)(2:1) = SPACE
+            PERFORM MATCH-SINGLE THRU MATCH-SINGLE-EXIT
+        ELSE
+            PERFORM MATCH-PAIR THRU MATCH-PAIR-EXIT
+        END-IF
+    END-IF.
+SCAN-TABLE-EXIT.
+    EXIT.
+MATCH-REPEAT.
+    MOVE 0 TO CNT.
+MR-LOOP.
+    IF PP IS GREATER THAN BOUND OR CNT = 3
+        GO TO MATCH-REPEAT-EXIT
+    END-IF.
+    IF S(PP) NOT = RN-CHARS(T)(1:1)
+        GO TO MATCH-REPEAT-EXIT
+    END-IF.
+    ADD RN-VALUE(T) TO SUM1.
+    ADD 1 TO PP.
+    ADD 1 TO CNT.
+    GO TO MR-LOOP.
+MATCH-REPEAT-EXIT.
+    EXIT.
+MATCH-SINGLE.
+    IF PP IS GREATER THAN BOUND
+        GO TO MATCH-SINGLE-EXIT
+    END-IF.
+    IF S(PP) = RN-CHARS(T)(1:1)
+        ADD RN-VALUE(T) TO SUM1
+        ADD 1 TO PP
+        MOVE RN-CHARS(T)(1:1) TO LAST-SINGLE-CHAR
+        MOVE PP TO LAST-SINGLE-POS
+    END-IF.
+MATCH-SINGLE-EXIT.
+    EXIT.
+MATCH-PAIR.
+    IF PP IS GREATER THAN BOUND - 1
+        GO TO MATCH-PAIR-EXIT
+    END-IF.
+    IF PP = LAST-SINGLE-POS AND RN-CHARS(T)(2:1) = LAST-SINGLE-CHAR
+        GO TO MATCH-PAIR-EXIT
+    END-IF.
+    IF S(PP) = RN-CHARS(T)(1:1) AND S(PP + 1) = RN-CHARS(T)(2:1)
+        ADD RN-VALUE(T) TO SUM1
+        ADD 2 TO PP
+    END-IF.
+MATCH-PAIR-EXIT.
+    EXIT.
+B8. GOBACK.
