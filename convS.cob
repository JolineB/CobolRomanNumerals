@@ -0,0 +1,171 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CONVS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+77  T     PICTURE S99.
+77  K     PICTURE S99.
+77  PP    PICTURE S99.
+77  CNT   PICTURE S9.
+77  BOUND PICTURE S99.
+77  CB    PICTURE S99.
+77  BSUM  PICTURE S9(8).
+77  OOR   PICTURE X.
+77  OOR-START PICTURE S99.
+77  BRACKET-USED PICTURE X VALUE 'N'.
+77  LAST-SINGLE-CHAR PICTURE X.
+77  LAST-SINGLE-POS  PICTURE S99.
+COPY "RNTABLE.cpy".
+
+LINKAGE SECTION.
+77  M    PICTURE S99.
+77  ERR  PICTURE S9 COMP-3.
+77  SUM1 PICTURE S9(8).
+77  EPOS PICTURE 99.
+77  ECHAR PICTURE X.
+01  ARRAY-AREA.
+    02 S PICTURE X(1) OCCURS 80 TIMES.
+
+PROCEDURE DIVISION USING ARRAY-AREA, M, ERR, SUM1, EPOS, ECHAR.
+    MOVE ZERO TO SUM1. MOVE 1 TO PP. MOVE 'N' TO OOR.
+    MOVE ZERO TO EPOS. MOVE SPACE TO ECHAR.
+    MOVE 'N' TO BRACKET-USED.
+    MOVE ZERO TO LAST-SINGLE-POS. MOVE SPACE TO LAST-SINGLE-CHAR.
+    IF M IS LESS THAN 1
+        GO TO B7
+    END-IF.
+    INSPECT ARRAY-AREA CONVERTING
+        'abcdefghijklmnopqrstuvwxyz' TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+    IF S(1) = '['
+        PERFORM FIND-CLOSE-BRACKET THRU FIND-CLOSE-BRACKET-EXIT
+        IF CB = 0 OR CB = 2
+            GO TO B7
+        END-IF
+        MOVE 2 TO PP
+        COMPUTE BOUND = CB - 1
+        PERFORM SCAN-TABLE THRU SCAN-TABLE-EXIT VARYING T FROM 1 BY 1
+            UNTIL T IS GREATER THAN 13
+        IF PP NOT = CB
+            MOVE 2 TO OOR-START
+            PERFORM CHECK-OUT-OF-RANGE THRU CHECK-OUT-OF-RANGE-EXIT
+            GO TO B7
+        END-IF
+        MOVE SUM1 TO BSUM
+        COMPUTE SUM1 = BSUM * 1000
+        COMPUTE PP = CB + 1
+        MOVE 'Y' TO BRACKET-USED
+    END-IF.
+    MOVE M TO BOUND.
+    MOVE ZERO TO LAST-SINGLE-POS. MOVE SPACE TO LAST-SINGLE-CHAR.
+    PERFORM SCAN-TABLE THRU SCAN-TABLE-EXIT VARYING T FROM 1 BY 1
+        UNTIL T IS GREATER THAN 13.
+    IF PP IS GREATER THAN M
+        MOVE 1 TO ERR
+        GO TO B8
+    END-IF.
+    IF BRACKET-USED = 'Y'
+        COMPUTE OOR-START = CB + 1
+    ELSE
+        MOVE 1 TO OOR-START
+    END-IF.
+    PERFORM CHECK-OUT-OF-RANGE THRU CHECK-OUT-OF-RANGE-EXIT.
+B7. PERFORM SET-ERR-POSITION THRU SET-ERR-POSITION-EXIT.
+    IF OOR = 'Y'
+        MOVE 3 TO ERR
+    ELSE
+        MOVE 2 TO ERR
+    END-IF.
+    GO TO B8.
+SET-ERR-POSITION.
+    IF M IS LESS THAN 1
+        MOVE 0 TO EPOS
+        MOVE SPACE TO ECHAR
+    ELSE
+        MOVE PP TO EPOS
+        MOVE S(PP) TO ECHAR
+    END-IF.
+SET-ERR-POSITION-EXIT.
+    EXIT.
+CHECK-OUT-OF-RANGE.
+    IF S(PP) = 'M'
+        MOVE 'Y' TO OOR
+        PERFORM CHECK-OOR-STEP THRU CHECK-OOR-STEP-EXIT
+            VARYING K FROM OOR-START BY 1 UNTIL K IS GREATER THAN PP - 1
+                OR OOR = 'N'
+    END-IF.
+CHECK-OUT-OF-RANGE-EXIT.
+    EXIT.
+CHECK-OOR-STEP.
+    IF S(K) NOT = 'M'
+        MOVE 'N' TO OOR
+    END-IF.
+CHECK-OOR-STEP-EXIT.
+    EXIT.
+FIND-CLOSE-BRACKET.
+    MOVE 0 TO CB.
+    PERFORM FIND-CB-STEP THRU FIND-CB-STEP-EXIT VARYING K FROM 2 BY 1
+        UNTIL K IS GREATER THAN M OR CB NOT = 0.
+FIND-CLOSE-BRACKET-EXIT.
+    EXIT.
+FIND-CB-STEP.
+    IF S(K) = ']'
+        MOVE K TO CB
+    END-IF.
+FIND-CB-STEP-EXIT.
+    EXIT.
+SCAN-TABLE.
+    IF RN-IS-REPEATABLE(T)
+        PERFORM MATCH-REPEAT THRU MATCH-REPEAT-EXIT
+    ELSE
+        IF RN-CHARS(T)(2:1) = SPACE
+            PERFORM MATCH-SINGLE THRU MATCH-SINGLE-EXIT
+        ELSE
+            PERFORM MATCH-PAIR THRU MATCH-PAIR-EXIT
+        END-IF
+    END-IF.
+SCAN-TABLE-EXIT.
+    EXIT.
+MATCH-REPEAT.
+    MOVE 0 TO CNT.
+MR-LOOP.
+    IF PP IS GREATER THAN BOUND OR CNT = 3
+        GO TO MATCH-REPEAT-EXIT
+    END-IF.
+    IF S(PP) NOT = RN-CHARS(T)(1:1)
+        GO TO MATCH-REPEAT-EXIT
+    END-IF.
+    ADD RN-VALUE(T) TO SUM1.
+    ADD 1 TO PP.
+    ADD 1 TO CNT.
+    GO TO MR-LOOP.
+MATCH-REPEAT-EXIT.
+    EXIT.
+MATCH-SINGLE.
+    IF PP IS GREATER THAN BOUND
+        GO TO MATCH-SINGLE-EXIT
+    END-IF.
+    IF S(PP) = RN-CHARS(T)(1:1)
+        ADD RN-VALUE(T) TO SUM1
+        ADD 1 TO PP
+        MOVE RN-CHARS(T)(1:1) TO LAST-SINGLE-CHAR
+        MOVE PP TO LAST-SINGLE-POS
+    END-IF.
+MATCH-SINGLE-EXIT.
+    EXIT.
+MATCH-PAIR.
+    IF PP IS GREATER THAN BOUND - 1
+        GO TO MATCH-PAIR-EXIT
+    END-IF.
+    IF PP = LAST-SINGLE-POS AND RN-CHARS(T)(2:1) = LAST-SINGLE-CHAR
+        GO TO MATCH-PAIR-EXIT
+    END-IF.
+    IF S(PP) = RN-CHARS(T)(1:1) AND S(PP + 1) = RN-CHARS(T)(2:1)
+        ADD RN-VALUE(T) TO SUM1
+        ADD 2 TO PP
+    END-IF.
+MATCH-PAIR-EXIT.
+    EXIT.
+B8. GOBACK.
