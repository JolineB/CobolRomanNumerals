@@ -11,11 +11,36 @@ fd STANDARD-OUTPUT.
     01 STDOUT-RECORD  pic X(80).
 
 working-storage section.
-77  I    pic S99.
-77  PREV pic S9(8).
-77  D    pic S9(4).
+77  T     pic S99.
+77  K     pic S99.
+77  PP    pic S99.
+77  CNT   pic S9.
+77  BOUND pic S99.
+77  CB    pic S99.
+77  BSUM  pic S9(8).
+77  OOR   pic X.
+77  OOR-START pic S99.
+77  BRACKET-USED pic X value 'N'.
+77  LAST-SINGLE-CHAR pic X.
+77  LAST-SINGLE-POS  pic S99.
+77  ERR-POS  pic 99.
+77  ERR-CHAR pic X.
 01 ERROR-MESS.
     02 FILLER pic X(25) value "Illegal Roman Numeral ".
+    02 FILLER pic X(13) value " at position ".
+    02 EM-POS  pic Z9.
+    02 FILLER pic X(2) value " (".
+    02 EM-CHAR pic X.
+    02 FILLER pic X value ")".
+01 RANGE-MESS.
+    02 FILLER pic X(37) value
+       "Roman Numeral Out Of Range (max 3999)".
+    02 FILLER pic X(13) value " at position ".
+    02 RM-POS  pic Z9.
+    02 FILLER pic X(2) value " (".
+    02 RM-CHAR pic X.
+    02 FILLER pic X value ")".
+COPY "RNTABLE.cpy".
 
 linkage section.
 77  M    pic S99.
@@ -25,56 +50,150 @@ linkage section.
     02 S pic X(1) occurs 30 times.
 
 procedure division using ARRAY-AREA, M, ERR, SUM1.
-    move 0 to SUM1. move 1001 to PREV.
-    perform LOOP thru END-LOOP varying I from 1 by 1
-       until I > M.
-    move 1 to ERR. GO to B8.
-LOOP.
-    if S(I) = 'I' then
-        move 1 to D
-        perform the_sum
+    move 0 to SUM1. move 1 to PP. move 'N' to OOR.
+    move 'N' to BRACKET-USED.
+    move zero to LAST-SINGLE-POS. move SPACE to LAST-SINGLE-CHAR.
+    if M < 1
+        GO TO BAD-NUMERAL
+    end-if.
+    inspect ARRAY-AREA converting
+        'abcdefghijklmnopqrstuvwxyz' to 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+    if S(1) = '['
+        perform FIND-CLOSE-BRACKET thru FIND-CLOSE-BRACKET-EXIT
+        if CB = 0 or CB = 2
+            GO TO BAD-NUMERAL
+        end-if
+        move 2 to PP
+        compute BOUND = CB - 1
+        perform SCAN-TABLE thru SCAN-TABLE-EXIT varying T from 1 by 1
+           until T > 13
+        if PP NOT = CB
+            move 2 to OOR-START
+            perform CHECK-OUT-OF-RANGE thru CHECK-OUT-OF-RANGE-EXIT
+            GO TO BAD-NUMERAL
+        end-if
+        move SUM1 to BSUM
+        compute SUM1 = BSUM * 1000
+        compute PP = CB + 1
+        move 'Y' to BRACKET-USED
+    end-if.
+    move M to BOUND.
+    move zero to LAST-SINGLE-POS. move SPACE to LAST-SINGLE-CHAR.
+    perform SCAN-TABLE thru SCAN-TABLE-EXIT varying T from 1 by 1
+       until T > 13.
+    if PP > M
+        move 1 to ERR
+        GO TO RCONV-EXIT
+    end-if.
+    if BRACKET-USED = 'Y'
+        compute OOR-START = CB + 1
+    else
+        move 1 to OOR-START
+    end-if.
+    perform CHECK-OUT-OF-RANGE thru CHECK-OUT-OF-RANGE-EXIT.
+BAD-NUMERAL.
+    perform SET-ERR-POSITION thru SET-ERR-POSITION-EXIT.
+    open output STANDARD-OUTPUT.
+    if OOR = 'Y'
+        move ERR-POS to RM-POS
+        move ERR-CHAR to RM-CHAR
+        write STDOUT-RECORD from RANGE-MESS after advancing 1 line
+        move 3 to ERR
+    else
+        move ERR-POS to EM-POS
+        move ERR-CHAR to EM-CHAR
+        write STDOUT-RECORD from ERROR-MESS after advancing 1 line
+        move 2 to ERR
+    end-if.
+    close STANDARD-OUTPUT.
+    GO TO RCONV-EXIT.
+SET-ERR-POSITION.
+    if M < 1
+        move 0 to ERR-POS
+        move SPACE to ERR-CHAR
+    else
+        move PP to ERR-POS
+        move S(PP) to ERR-CHAR
+    end-if.
+SET-ERR-POSITION-EXIT.
+    EXIT.
+CHECK-OUT-OF-RANGE.
+    if S(PP) = 'M'
+        move 'Y' to OOR
+        perform CHECK-OOR-STEP thru CHECK-OOR-STEP-EXIT
+            varying K from OOR-START by 1 until K > PP - 1 or OOR = 'N'
+    end-if.
+CHECK-OUT-OF-RANGE-EXIT.
+    EXIT.
+CHECK-OOR-STEP.
+    if S(K) NOT = 'M'
+        move 'N' to OOR
+    end-if.
+CHECK-OOR-STEP-EXIT.
+    EXIT.
+FIND-CLOSE-BRACKET.
+    move 0 to CB.
+    perform FIND-CB-STEP thru FIND-CB-STEP-EXIT varying K from 2 by 1
+       until K > M or CB NOT = 0.
+FIND-CLOSE-BRACKET-EXIT.
+    EXIT.
+FIND-CB-STEP.
+    if S(K) = ']'
+        move K to CB
+    end-if.
+FIND-CB-STEP-EXIT.
+    EXIT.
+SCAN-TABLE.
+    if RN-IS-REPEATABLE(T)
+        perform MATCH-REPEAT thru MATCH-REPEAT-EXIT
     else
-        if S(I) = 'V' then
-            move 5 to D
-            perform the_sum
+        if RN-CHARS(T)(2:1) = SPACE
+            perform MATCH-SINGLE thru MATCH-SINGLE-EXIT
         else
-            if S(I) = 'X' then
-                move 10 to D
-                perform the_sum
-            else
-                if S(I) = 'L' then
-                    move 50 to D
-                    perform the_sum
-                else
-                    if S(I) = 'C' then
-                        move 100 to D
-                        perform the_sum
-        
-                    else
-                        if S(I) = 'D' then
-                            move 500 to D
-                            perform the_sum
-                        else
-                            if S(I) = 'M' then
-                                move 1000 to D
-                                perform the_sum
-                            else
-                                open output STANDARD-OUTPUT
-                                write STDOUT-RECORD from ERROR-MESS after advancing 1 line
-                                move 2 to ERR close STANDARD-OUTPUT
-                            end-if
-                        end-if
-                    end-if
-                end-if 
-            end-if 
+            perform MATCH-PAIR thru MATCH-PAIR-EXIT
         end-if
     end-if.
-the_sum.  
-    ADD D to SUM1.
-    display SUM1.
-    if D > PREV
-       compute SUM1 = SUM1 - 2 * PREV
+SCAN-TABLE-EXIT.
+    EXIT.
+MATCH-REPEAT.
+    move 0 to CNT.
+MR-LOOP.
+    if PP > BOUND or CNT = 3
+        GO TO MATCH-REPEAT-EXIT
+    end-if.
+    if S(PP) NOT = RN-CHARS(T)(1:1)
+        GO TO MATCH-REPEAT-EXIT
+    end-if.
+    add RN-VALUE(T) to SUM1.
+    add 1 to PP.
+    add 1 to CNT.
+    GO TO MR-LOOP.
+MATCH-REPEAT-EXIT.
+    EXIT.
+MATCH-SINGLE.
+    if PP > BOUND
+        GO TO MATCH-SINGLE-EXIT
+    end-if.
+    if S(PP) = RN-CHARS(T)(1:1)
+        add RN-VALUE(T) to SUM1
+        add 1 to PP
+        move RN-CHARS(T)(1:1) to LAST-SINGLE-CHAR
+        move PP to LAST-SINGLE-POS
+    end-if.
+MATCH-SINGLE-EXIT.
+    EXIT.
+MATCH-PAIR.
+    if PP > BOUND - 1
+        GO TO MATCH-PAIR-EXIT
+    end-if.
+    if PP = LAST-SINGLE-POS and RN-CHARS(T)(2:1) = LAST-SINGLE-CHAR
+        GO TO MATCH-PAIR-EXIT
+    end-if.
+    if S(PP) = RN-CHARS(T)(1:1) and S(PP + 1) = RN-CHARS(T)(2:1)
+        add RN-VALUE(T) to SUM1
+        add 2 to PP
     end-if.
-END-LOOP. move D to PREV.
-B8. 
-    goback. 
+MATCH-PAIR-EXIT.
+    EXIT.
+RCONV-EXIT.
+    goback.
