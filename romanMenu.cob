@@ -0,0 +1,571 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ROMANMENU.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STANDARD-INPUT ASSIGN TO "ROMIN"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT STANDARD-OUTPUT ASSIGN TO "ROMOUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT AUDIT-LOG ASSIGN TO "ROMLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHECKPOINT-FILE ASSIGN TO "ROMCKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CKPT-STATUS.
+    SELECT CSV-OUTPUT ASSIGN TO "ROMCSV"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD STANDARD-INPUT.
+    01 STDIN-RECORD   PICTURE X(80).
+FD STANDARD-OUTPUT.
+    01 STDOUT-RECORD  PICTURE X(80).
+FD AUDIT-LOG.
+    01 AUDIT-RECORD   PICTURE X(115).
+FD CHECKPOINT-FILE.
+    01 CKPT-RECORD    PICTURE X(29).
+FD CSV-OUTPUT.
+    01 CSV-RECORD     PICTURE X(41).
+
+WORKING-STORAGE SECTION.
+77  MODE-CHOICE PICTURE X.
+    88 MODE-IS-SIMPLE   VALUE '1'.
+    88 MODE-IS-FULL     VALUE '2'.
+    88 MODE-IS-VALIDATE VALUE '3'.
+77  N    PICTURE S99.
+77  TEMP PICTURE S9(8).
+77  RET  PICTURE S9 COMP-3.
+77  EPOS PICTURE 99.
+77  ECHAR PICTURE X.
+77  RUN-DATE PICTURE 9(6).
+77  RUN-TIME PICTURE 9(8).
+77  CNT-OK  PICTURE S9(5) VALUE ZERO.
+77  CNT-ERR PICTURE S9(5) VALUE ZERO.
+77  SUM-EQ  PICTURE S9(9) VALUE ZERO.
+77  AVG-EQ  PICTURE S9(9) VALUE ZERO.
+77  HAD-ILLEGAL PICTURE X VALUE 'N'.
+77  HAD-RANGE   PICTURE X VALUE 'N'.
+01  TITLE-LINE.
+    02 FILLER PICTURE X(11) VALUE SPACES.
+    02 FILLER PICTURE X(24) VALUE 'ROMAN NUMBER EQUIVALENTS'.
+01  UNDERLINE-1.
+    02 FILLER PICTURE X(45) VALUE
+       ' --------------------------------------------'.
+01  TRAILER-1.
+    02 FILLER PICTURE X(45) VALUE
+       ' --------------------------------------------'.
+01  TRAILER-2.
+    02 FILLER PICTURE X VALUE SPACE.
+    02 FILLER PICTURE X(11) VALUE 'PROCESSED: '.
+    02 OUT-PROCESSED PICTURE Z(4)9.
+    02 FILLER PICTURE X(3) VALUE SPACES.
+    02 FILLER PICTURE X(8) VALUE 'ERRORS: '.
+    02 OUT-ERRORS    PICTURE Z(4)9.
+01  TRAILER-3.
+    02 FILLER PICTURE X VALUE SPACE.
+    02 FILLER PICTURE X(5) VALUE 'SUM: '.
+    02 OUT-SUM       PICTURE Z(7)9.
+    02 FILLER PICTURE X(3) VALUE SPACES.
+    02 FILLER PICTURE X(9) VALUE 'AVERAGE: '.
+    02 OUT-AVG       PICTURE Z(7)9.
+01  AUDIT-LINE.
+    02 AL-DATE  PICTURE 9(6).
+    02 FILLER   PICTURE X VALUE SPACE.
+    02 AL-TIME  PICTURE 9(8).
+    02 FILLER   PICTURE X VALUE SPACE.
+    02 AL-INPUT PICTURE X(80).
+    02 FILLER   PICTURE X VALUE SPACE.
+    02 AL-VALUE PICTURE Z(8)9.
+    02 FILLER   PICTURE X VALUE SPACE.
+    02 AL-RET   PICTURE 9.
+    02 FILLER   PICTURE X VALUE SPACE.
+    02 AL-POS   PICTURE Z9.
+    02 FILLER   PICTURE X VALUE SPACE.
+    02 AL-CHAR  PICTURE X.
+
+*>   ----  mode 1 (simple, 30-character ARRAY-AREA, rConv)  ----
+01  ARRAY-AREA-A.
+    02 R-A PICTURE X(1) OCCURS 30 TIMES.
+01  INPUT-AREA-A.
+    02 IN-R-A pic X(1).
+    02 FILLER pic X(79).
+01  COL-HEADS-A.
+    02 FILLER PICTURE X(9) VALUE SPACES.
+    02 FILLER PICTURE X(12) VALUE 'ROMAN NUMBER'.
+    02 FILLER PICTURE X(13) VALUE SPACES.
+    02 FILLER PICTURE X(11) VALUE 'DEC. EQUIV.'.
+01  UNDERLINE-2-A.
+    02 FILLER PICTURE X(45) VALUE
+       ' ------------------------------   -----------'.
+01  PRINT-LINE-A.
+    02 FILLER PICTURE X VALUE SPACE.
+    02 OUT-R-A  PICTURE X(30).
+    02 FILLER PICTURE X(3) VALUE SPACES.
+    02 OUT-EQ-A PICTURE Z(9).
+01  ERR-LINE-A.
+    02 FILLER        PICTURE X VALUE SPACE.
+    02 ERR-R-A       PICTURE X(30).
+    02 FILLER        PICTURE X(3) VALUE SPACES.
+    02 ERR-REASON-A  PICTURE X(14).
+    02 FILLER        PICTURE X(2) VALUE SPACES.
+    02 FILLER        PICTURE X(13) VALUE 'AT POSITION '.
+    02 ERR-POS-A     PICTURE Z9.
+    02 FILLER        PICTURE X(2) VALUE ' ('.
+    02 ERR-CHAR-A    PICTURE X.
+    02 FILLER        PICTURE X VALUE ')'.
+
+*>   ----  mode 2 (full, 80-character ARRAY-AREA, conv)  ----
+01  ARRAY-AREA-B.
+    02 R-B PICTURE X(1) OCCURS 80 TIMES.
+01  COL-HEADS-B.
+    02 FILLER PICTURE X(9) VALUE SPACES.
+    02 FILLER PICTURE X(12) VALUE 'ROMAN NUMBER'.
+    02 FILLER PICTURE X(13) VALUE SPACES.
+    02 FILLER PICTURE X(11) VALUE 'DEC. EQUIV.'.
+    02 FILLER PICTURE X(4) VALUE SPACES.
+    02 FILLER PICTURE X(11) VALUE 'HEX. EQUIV.'.
+01  UNDERLINE-2-B.
+    02 FILLER PICTURE X(45) VALUE
+       ' ------------------------------   -----------'.
+    02 FILLER PICTURE X(4) VALUE SPACES.
+    02 FILLER PICTURE X(11) VALUE '-----------'.
+01  PRINT-LINE-B.
+    02 FILLER PICTURE X VALUE SPACE.
+    02 OUT-R-B  PICTURE X(30).
+    02 FILLER PICTURE X(3) VALUE SPACES.
+    02 OUT-EQ-B PICTURE Z(9).
+    02 FILLER PICTURE X(4) VALUE SPACES.
+    02 OUT-HEX-B PICTURE X(8).
+01  ERR-LINE-B.
+    02 FILLER        PICTURE X VALUE SPACE.
+    02 ERR-R-B       PICTURE X(30).
+    02 FILLER        PICTURE X(3) VALUE SPACES.
+    02 ERR-REASON-B  PICTURE X(14).
+    02 FILLER        PICTURE X(2) VALUE SPACES.
+    02 FILLER        PICTURE X(13) VALUE 'AT POSITION '.
+    02 ERR-POS-B     PICTURE Z9.
+    02 FILLER        PICTURE X(2) VALUE ' ('.
+    02 ERR-CHAR-B    PICTURE X.
+    02 FILLER        PICTURE X VALUE ')'.
+01  inputNum PICTURE X(80).
+01  WORK-LINE PICTURE X(80).
+77  OUTLEN  PICTURE 99 VALUE ZERO.
+77  SCANPOS PICTURE 99 VALUE ZERO.
+77  TOK-START PICTURE 99 VALUE ZERO.
+77  TOK-POS   PICTURE 99 VALUE ZERO.
+77  TOK-LEN   PICTURE 99 VALUE ZERO.
+77  COMMA-FOUND PICTURE X VALUE 'N'.
+77  HEX-DIGITS  PICTURE X(16) VALUE '0123456789ABCDEF'.
+77  HEX-WORK    PICTURE S9(8) VALUE ZERO.
+77  HEX-REM     PICTURE S9(8) VALUE ZERO.
+77  HEX-POS     PICTURE S9 VALUE ZERO.
+77  CKPT-STATUS   PICTURE X(02).
+77  CKPT-INTERVAL PICTURE 9(4) VALUE 25.
+77  CKPT-REM      PICTURE 9(4).
+77  REC-NUM       PICTURE 9(8) VALUE ZERO.
+77  SKIP-COUNT    PICTURE 9(8) VALUE ZERO.
+01  CKPT-LINE.
+    02 CKPT-VALUE       PICTURE 9(08).
+    02 CKPT-CNT-OK      PICTURE 9(05).
+    02 CKPT-CNT-ERR     PICTURE 9(05).
+    02 CKPT-SUM-EQ      PICTURE 9(09).
+    02 CKPT-HAD-ILLEGAL PICTURE X.
+    02 CKPT-HAD-RANGE   PICTURE X.
+01  CSV-LINE.
+    02 CSV-R  PICTURE X(30).
+    02 FILLER PICTURE X VALUE ','.
+    02 CSV-EQ PICTURE Z(9).
+
+*>   ----  mode 3 (validation-only exceptions report)  ----
+01  EXC-TITLE-LINE.
+    02 FILLER PICTURE X(11) VALUE SPACES.
+    02 FILLER PICTURE X(37) VALUE
+       'EXCEPTIONS REPORT - INVALID NUMERALS'.
+01  EXC-COL-HEADS.
+    02 FILLER PICTURE X(9) VALUE SPACES.
+    02 FILLER PICTURE X(12) VALUE 'ROMAN NUMBER'.
+    02 FILLER PICTURE X(21) VALUE SPACES.
+    02 FILLER PICTURE X(6) VALUE 'REASON'.
+01  EXC-UNDERLINE-2.
+    02 FILLER PICTURE X(45) VALUE
+       ' ------------------------------   -----------'.
+01  EXCEPTION-LINE.
+    02 FILLER  PICTURE X VALUE SPACE.
+    02 EXC-R   PICTURE X(30).
+    02 FILLER  PICTURE X(3) VALUE SPACES.
+    02 EXC-REASON PICTURE X(12).
+    02 FILLER  PICTURE X(2) VALUE SPACES.
+    02 FILLER  PICTURE X(13) VALUE 'AT POSITION '.
+    02 EXC-POS-OUT  PICTURE Z9.
+    02 FILLER  PICTURE X(2) VALUE ' ('.
+    02 EXC-CHAR-OUT PICTURE X.
+    02 FILLER  PICTURE X VALUE ')'.
+
+PROCEDURE DIVISION.
+MAINLINE.
+    PERFORM GET-MODE THRU GET-MODE-EXIT
+        UNTIL MODE-IS-SIMPLE OR MODE-IS-FULL OR MODE-IS-VALIDATE.
+    ACCEPT RUN-DATE FROM DATE.
+    ACCEPT RUN-TIME FROM TIME.
+    IF MODE-IS-FULL
+        PERFORM READ-CHECKPOINT THRU READ-CHECKPOINT-EXIT
+    END-IF.
+    OPEN INPUT STANDARD-INPUT.
+    IF MODE-IS-FULL AND SKIP-COUNT IS GREATER THAN ZERO
+        OPEN EXTEND STANDARD-OUTPUT, AUDIT-LOG
+    ELSE
+        OPEN OUTPUT STANDARD-OUTPUT, AUDIT-LOG
+    END-IF.
+    IF MODE-IS-SIMPLE
+        GO TO A-START
+    END-IF.
+    IF MODE-IS-VALIDATE
+        GO TO C-START
+    END-IF.
+    GO TO B-START.
+GET-MODE.
+    DISPLAY 'SELECT MODE - 1=SIMPLE (30-CHAR, RCONV)' UPON CONSOLE.
+    DISPLAY '             2=FULL (80-CHAR, CONV/CSV/CHECKPOINT/HEX)'
+        UPON CONSOLE.
+    DISPLAY '             3=VALIDATE ONLY (EXCEPTIONS REPORT)'
+        UPON CONSOLE.
+    ACCEPT MODE-CHOICE FROM CONSOLE.
+GET-MODE-EXIT.
+    EXIT.
+
+*>   ====  mode 1 - simple 30-character flow (was roman.cob)  ====
+A-START.
+    WRITE STDOUT-RECORD FROM TITLE-LINE AFTER ADVANCING 0 LINES.
+    WRITE STDOUT-RECORD FROM UNDERLINE-1 AFTER ADVANCING 1 LINE.
+    WRITE STDOUT-RECORD FROM COL-HEADS-A AFTER ADVANCING 1 LINE.
+    WRITE STDOUT-RECORD FROM UNDERLINE-2-A AFTER ADVANCING 1 LINE.
+AL1. MOVE 1 TO N. MOVE SPACES TO ARRAY-AREA-A.
+AL2. READ STANDARD-INPUT INTO INPUT-AREA-A AT END PERFORM A-FINISH
+     END-READ.
+    IF IN-R-A = SPACE AND N = 1
+        GO TO AL2
+    END-IF.
+    MOVE IN-R-A TO R-A(N).
+    IF IN-R-A = SPACE
+        PERFORM AB1
+    END-IF.
+    ADD 1 TO N. PERFORM AL2.
+AB1. SUBTRACT 1 FROM N.
+    CALL "rConvS" USING ARRAY-AREA-A, N, RET, TEMP, EPOS, ECHAR.
+    MOVE RUN-DATE TO AL-DATE. MOVE RUN-TIME TO AL-TIME.
+    MOVE ARRAY-AREA-A TO AL-INPUT. MOVE TEMP TO AL-VALUE.
+    MOVE RET TO AL-RET.
+    MOVE EPOS TO AL-POS. MOVE ECHAR TO AL-CHAR.
+    WRITE AUDIT-RECORD FROM AUDIT-LINE AFTER ADVANCING 1 LINE.
+    GO TO AB2, A-B-ERR, A-B-ERR DEPENDING ON RET.
+AB2. MOVE TEMP TO OUT-EQ-A. MOVE ARRAY-AREA-A TO OUT-R-A.
+    WRITE STDOUT-RECORD FROM PRINT-LINE-A AFTER ADVANCING 1 LINE.
+    ADD 1 TO CNT-OK.
+    ADD TEMP TO SUM-EQ.
+    GO TO AL1.
+A-B-ERR.
+    ADD 1 TO CNT-ERR.
+    MOVE ARRAY-AREA-A TO ERR-R-A.
+    MOVE EPOS TO ERR-POS-A.
+    MOVE ECHAR TO ERR-CHAR-A.
+    IF RET = 2
+        MOVE 'Y' TO HAD-ILLEGAL
+        MOVE 'ILLEGAL' TO ERR-REASON-A
+    ELSE
+        MOVE 'Y' TO HAD-RANGE
+        MOVE 'OUT OF RANGE' TO ERR-REASON-A
+    END-IF.
+    WRITE STDOUT-RECORD FROM ERR-LINE-A AFTER ADVANCING 1 LINE.
+    GO TO AL1.
+A-FINISH.
+    CLOSE STANDARD-INPUT, AUDIT-LOG.
+    GO TO FINISH-RUN.
+
+*>   ====  mode 2 - full 80-character flow (was romanA3_1.cob)  ====
+B-START.
+    IF SKIP-COUNT IS GREATER THAN ZERO
+        OPEN EXTEND CSV-OUTPUT
+    ELSE
+        OPEN OUTPUT CSV-OUTPUT
+    END-IF.
+    IF SKIP-COUNT = ZERO
+        WRITE STDOUT-RECORD FROM TITLE-LINE AFTER ADVANCING 0 LINES
+        WRITE STDOUT-RECORD FROM UNDERLINE-1 AFTER ADVANCING 1 LINE
+        WRITE STDOUT-RECORD FROM COL-HEADS-B AFTER ADVANCING 1 LINE
+        WRITE STDOUT-RECORD FROM UNDERLINE-2-B AFTER ADVANCING 1 LINE
+    END-IF.
+BL1. MOVE 1 TO N. MOVE SPACES TO ARRAY-AREA-B.
+BL2. READ STANDARD-INPUT INTO inputNum AT END PERFORM B-FINISH END-READ.
+    ADD 1 TO REC-NUM.
+    PERFORM STRIP-SPACES THRU STRIP-SPACES-EXIT.
+    IF REC-NUM NOT GREATER THAN SKIP-COUNT
+        GO TO BL1
+    END-IF.
+    PERFORM SPLIT-TOKENS-B THRU SPLIT-TOKENS-B-EXIT.
+    GO TO BL1.
+
+PROCESS-ONE-B.
+    CALL "CONVS" USING ARRAY-AREA-B, N, RET, TEMP, EPOS, ECHAR.
+    MOVE RUN-DATE TO AL-DATE. MOVE RUN-TIME TO AL-TIME.
+    MOVE ARRAY-AREA-B TO AL-INPUT. MOVE TEMP TO AL-VALUE.
+    MOVE RET TO AL-RET.
+    MOVE EPOS TO AL-POS. MOVE ECHAR TO AL-CHAR.
+    WRITE AUDIT-RECORD FROM AUDIT-LINE AFTER ADVANCING 1 LINE.
+    IF RET = 1
+        PERFORM BB2 THRU BB2-EXIT
+    ELSE
+        PERFORM B-B-ERR THRU B-B-ERR-EXIT
+    END-IF.
+    PERFORM TAKE-CHECKPOINT THRU TAKE-CHECKPOINT-EXIT.
+PROCESS-ONE-B-EXIT.
+    EXIT.
+BB2. MOVE TEMP TO OUT-EQ-B.
+    PERFORM SET-OUT-R-B THRU SET-OUT-R-B-EXIT.
+    PERFORM CONVERT-TO-HEX THRU CONVERT-TO-HEX-EXIT.
+    WRITE STDOUT-RECORD FROM PRINT-LINE-B AFTER ADVANCING 1 LINE.
+    MOVE OUT-R-B TO CSV-R. MOVE OUT-EQ-B TO CSV-EQ.
+    WRITE CSV-RECORD FROM CSV-LINE.
+    ADD 1 TO CNT-OK.
+    ADD TEMP TO SUM-EQ.
+BB2-EXIT.
+    EXIT.
+SET-OUT-R-B.
+    IF N IS GREATER THAN 30
+        MOVE ARRAY-AREA-B(1:29) TO OUT-R-B
+        MOVE '+' TO OUT-R-B(30:1)
+    ELSE
+        MOVE ARRAY-AREA-B TO OUT-R-B
+    END-IF.
+SET-OUT-R-B-EXIT.
+    EXIT.
+B-B-ERR.
+    ADD 1 TO CNT-ERR.
+    PERFORM SET-OUT-R-B THRU SET-OUT-R-B-EXIT.
+    MOVE OUT-R-B TO ERR-R-B.
+    MOVE EPOS TO ERR-POS-B.
+    MOVE ECHAR TO ERR-CHAR-B.
+    IF RET = 2
+        MOVE 'Y' TO HAD-ILLEGAL
+        MOVE 'ILLEGAL' TO ERR-REASON-B
+    ELSE
+        MOVE 'Y' TO HAD-RANGE
+        MOVE 'OUT OF RANGE' TO ERR-REASON-B
+    END-IF.
+    WRITE STDOUT-RECORD FROM ERR-LINE-B AFTER ADVANCING 1 LINE.
+B-B-ERR-EXIT.
+    EXIT.
+SPLIT-TOKENS-B.
+    MOVE 1 TO TOK-START.
+    IF OUTLEN = ZERO
+        GO TO SPLIT-TOKENS-B-EXIT
+    END-IF.
+    PERFORM SPLIT-ONE-TOKEN-B THRU SPLIT-ONE-TOKEN-B-EXIT
+        UNTIL TOK-START GREATER THAN OUTLEN.
+SPLIT-TOKENS-B-EXIT.
+    EXIT.
+SPLIT-ONE-TOKEN-B.
+    PERFORM FIND-COMMA THRU FIND-COMMA-EXIT.
+    IF COMMA-FOUND = 'N'
+        COMPUTE TOK-LEN = OUTLEN - TOK-START + 1
+    END-IF.
+    MOVE SPACES TO ARRAY-AREA-B.
+    IF TOK-LEN NOT = ZERO
+        MOVE inputNum(TOK-START:TOK-LEN) TO ARRAY-AREA-B
+    END-IF.
+    MOVE TOK-LEN TO N.
+    PERFORM PROCESS-ONE-B THRU PROCESS-ONE-B-EXIT.
+    COMPUTE TOK-START = TOK-START + TOK-LEN + 1.
+SPLIT-ONE-TOKEN-B-EXIT.
+    EXIT.
+B-FINISH.
+    CLOSE STANDARD-INPUT, AUDIT-LOG, CSV-OUTPUT.
+    PERFORM CLEAR-CHECKPOINT THRU CLEAR-CHECKPOINT-EXIT.
+    GO TO FINISH-RUN.
+READ-CHECKPOINT.
+    MOVE ZERO TO SKIP-COUNT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF CKPT-STATUS = "00"
+        READ CHECKPOINT-FILE INTO CKPT-LINE
+            AT END MOVE ZERO TO SKIP-COUNT
+            NOT AT END
+                MOVE CKPT-VALUE TO SKIP-COUNT
+                MOVE CKPT-CNT-OK TO CNT-OK
+                MOVE CKPT-CNT-ERR TO CNT-ERR
+                MOVE CKPT-SUM-EQ TO SUM-EQ
+                MOVE CKPT-HAD-ILLEGAL TO HAD-ILLEGAL
+                MOVE CKPT-HAD-RANGE TO HAD-RANGE
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+READ-CHECKPOINT-EXIT.
+    EXIT.
+TAKE-CHECKPOINT.
+    DIVIDE REC-NUM BY CKPT-INTERVAL GIVING CKPT-VALUE REMAINDER CKPT-REM.
+    IF CKPT-REM = ZERO
+        MOVE REC-NUM TO CKPT-VALUE
+        MOVE CNT-OK TO CKPT-CNT-OK
+        MOVE CNT-ERR TO CKPT-CNT-ERR
+        MOVE SUM-EQ TO CKPT-SUM-EQ
+        MOVE HAD-ILLEGAL TO CKPT-HAD-ILLEGAL
+        MOVE HAD-RANGE TO CKPT-HAD-RANGE
+        OPEN OUTPUT CHECKPOINT-FILE
+        WRITE CKPT-RECORD FROM CKPT-LINE
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+TAKE-CHECKPOINT-EXIT.
+    EXIT.
+CLEAR-CHECKPOINT.
+    MOVE ZERO TO CKPT-VALUE.
+    MOVE ZERO TO CKPT-CNT-OK.
+    MOVE ZERO TO CKPT-CNT-ERR.
+    MOVE ZERO TO CKPT-SUM-EQ.
+    MOVE 'N' TO CKPT-HAD-ILLEGAL.
+    MOVE 'N' TO CKPT-HAD-RANGE.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CKPT-RECORD FROM CKPT-LINE.
+    CLOSE CHECKPOINT-FILE.
+CLEAR-CHECKPOINT-EXIT.
+    EXIT.
+STRIP-SPACES.
+    MOVE ZERO TO OUTLEN.
+    MOVE SPACES TO WORK-LINE.
+    PERFORM STRIP-STEP THRU STRIP-STEP-EXIT VARYING SCANPOS FROM 1 BY 1
+        UNTIL SCANPOS GREATER THAN 80.
+    MOVE WORK-LINE TO inputNum.
+STRIP-SPACES-EXIT.
+    EXIT.
+STRIP-STEP.
+    IF inputNum(SCANPOS:1) NOT = SPACE
+        ADD 1 TO OUTLEN
+        MOVE inputNum(SCANPOS:1) TO WORK-LINE(OUTLEN:1)
+    END-IF.
+STRIP-STEP-EXIT.
+    EXIT.
+FIND-COMMA.
+    MOVE ZERO TO TOK-LEN.
+    MOVE 'N' TO COMMA-FOUND.
+    PERFORM FIND-COMMA-STEP THRU FIND-COMMA-STEP-EXIT
+        VARYING TOK-POS FROM TOK-START BY 1 UNTIL TOK-POS GREATER THAN OUTLEN
+            OR COMMA-FOUND = 'Y'.
+FIND-COMMA-EXIT.
+    EXIT.
+FIND-COMMA-STEP.
+    IF inputNum(TOK-POS:1) = ','
+        COMPUTE TOK-LEN = TOK-POS - TOK-START
+        MOVE 'Y' TO COMMA-FOUND
+    END-IF.
+FIND-COMMA-STEP-EXIT.
+    EXIT.
+CONVERT-TO-HEX.
+    MOVE TEMP TO HEX-WORK.
+    MOVE '00000000' TO OUT-HEX-B.
+    PERFORM HEX-DIGIT-STEP THRU HEX-DIGIT-STEP-EXIT
+        VARYING HEX-POS FROM 8 BY -1 UNTIL HEX-POS < 1.
+CONVERT-TO-HEX-EXIT.
+    EXIT.
+HEX-DIGIT-STEP.
+    DIVIDE HEX-WORK BY 16 GIVING HEX-WORK REMAINDER HEX-REM.
+    MOVE HEX-DIGITS(HEX-REM + 1:1) TO OUT-HEX-B(HEX-POS:1).
+HEX-DIGIT-STEP-EXIT.
+    EXIT.
+
+*>   ====  mode 3 - validation-only exceptions report  ====
+C-START.
+    WRITE STDOUT-RECORD FROM EXC-TITLE-LINE AFTER ADVANCING 0 LINES.
+    WRITE STDOUT-RECORD FROM UNDERLINE-1 AFTER ADVANCING 1 LINE.
+    WRITE STDOUT-RECORD FROM EXC-COL-HEADS AFTER ADVANCING 1 LINE.
+    WRITE STDOUT-RECORD FROM EXC-UNDERLINE-2 AFTER ADVANCING 1 LINE.
+CL1. MOVE 1 TO N. MOVE SPACES TO ARRAY-AREA-B.
+CL2. READ STANDARD-INPUT INTO inputNum AT END PERFORM C-FINISH END-READ.
+    PERFORM STRIP-SPACES THRU STRIP-SPACES-EXIT.
+    PERFORM SPLIT-TOKENS-C THRU SPLIT-TOKENS-C-EXIT.
+    GO TO CL1.
+PROCESS-ONE-C.
+    CALL "CONVS" USING ARRAY-AREA-B, N, RET, TEMP, EPOS, ECHAR.
+    MOVE RUN-DATE TO AL-DATE. MOVE RUN-TIME TO AL-TIME.
+    MOVE ARRAY-AREA-B TO AL-INPUT. MOVE TEMP TO AL-VALUE.
+    MOVE RET TO AL-RET.
+    MOVE EPOS TO AL-POS. MOVE ECHAR TO AL-CHAR.
+    WRITE AUDIT-RECORD FROM AUDIT-LINE AFTER ADVANCING 1 LINE.
+    IF RET = 1
+        PERFORM C-OK THRU C-OK-EXIT
+    ELSE
+        PERFORM C-BAD THRU C-BAD-EXIT
+    END-IF.
+PROCESS-ONE-C-EXIT.
+    EXIT.
+C-OK.
+    ADD 1 TO CNT-OK.
+    ADD TEMP TO SUM-EQ.
+C-OK-EXIT.
+    EXIT.
+C-BAD.
+    ADD 1 TO CNT-ERR.
+    IF N IS GREATER THAN 30
+        MOVE ARRAY-AREA-B(1:29) TO EXC-R
+        MOVE '+' TO EXC-R(30:1)
+    ELSE
+        MOVE ARRAY-AREA-B TO EXC-R
+    END-IF.
+    MOVE EPOS TO EXC-POS-OUT.
+    MOVE ECHAR TO EXC-CHAR-OUT.
+    IF RET = 2
+        MOVE 'ILLEGAL' TO EXC-REASON
+        MOVE 'Y' TO HAD-ILLEGAL
+    ELSE
+        MOVE 'OUT OF RANGE' TO EXC-REASON
+        MOVE 'Y' TO HAD-RANGE
+    END-IF.
+    WRITE STDOUT-RECORD FROM EXCEPTION-LINE AFTER ADVANCING 1 LINE.
+C-BAD-EXIT.
+    EXIT.
+SPLIT-TOKENS-C.
+    MOVE 1 TO TOK-START.
+    IF OUTLEN = ZERO
+        GO TO SPLIT-TOKENS-C-EXIT
+    END-IF.
+    PERFORM SPLIT-ONE-TOKEN-C THRU SPLIT-ONE-TOKEN-C-EXIT
+        UNTIL TOK-START GREATER THAN OUTLEN.
+SPLIT-TOKENS-C-EXIT.
+    EXIT.
+SPLIT-ONE-TOKEN-C.
+    PERFORM FIND-COMMA THRU FIND-COMMA-EXIT.
+    IF COMMA-FOUND = 'N'
+        COMPUTE TOK-LEN = OUTLEN - TOK-START + 1
+    END-IF.
+    MOVE SPACES TO ARRAY-AREA-B.
+    IF TOK-LEN NOT = ZERO
+        MOVE inputNum(TOK-START:TOK-LEN) TO ARRAY-AREA-B
+    END-IF.
+    MOVE TOK-LEN TO N.
+    PERFORM PROCESS-ONE-C THRU PROCESS-ONE-C-EXIT.
+    COMPUTE TOK-START = TOK-START + TOK-LEN + 1.
+SPLIT-ONE-TOKEN-C-EXIT.
+    EXIT.
+C-FINISH.
+    CLOSE STANDARD-INPUT, AUDIT-LOG.
+    GO TO FINISH-RUN.
+
+*>   ====  common trailer + return code, all modes join here  ====
+FINISH-RUN.
+    MOVE CNT-OK TO OUT-PROCESSED. MOVE CNT-ERR TO OUT-ERRORS.
+    MOVE SUM-EQ TO OUT-SUM.
+    IF CNT-OK > 0
+        COMPUTE AVG-EQ = SUM-EQ / CNT-OK
+    END-IF.
+    MOVE AVG-EQ TO OUT-AVG.
+    WRITE STDOUT-RECORD FROM TRAILER-1 AFTER ADVANCING 1 LINE.
+    WRITE STDOUT-RECORD FROM TRAILER-2 AFTER ADVANCING 1 LINE.
+    WRITE STDOUT-RECORD FROM TRAILER-3 AFTER ADVANCING 1 LINE.
+    CLOSE STANDARD-OUTPUT.
+    IF HAD-ILLEGAL = 'Y'
+        MOVE 8 TO RETURN-CODE
+    ELSE
+        IF HAD-RANGE = 'Y'
+            MOVE 4 TO RETURN-CODE
+        ELSE
+            MOVE 0 TO RETURN-CODE
+        END-IF
+    END-IF.
+    STOP RUN.
